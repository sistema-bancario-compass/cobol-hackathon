@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODPROC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AC-ID
+           FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           05 AC-ID              PIC 9(6).
+           05 AC-CUST-ID         PIC 9(5).
+           05 AC-TYPE            PIC X(1).
+               88 AC-SAVINGS     VALUE "S".
+               88 AC-CHECKING    VALUE "C".
+               88 AC-CD          VALUE "D".
+           05 AC-BALANCE         PIC S9(6)V99.
+           05 AC-STATUS          PIC X(1).
+               88 AC-OPEN        VALUE "O".
+               88 AC-CLOSED      VALUE "C".
+           05 AC-OVERDRAFT-LIMIT PIC 9(6)V99.
+           05 AC-JOINT-CUST-ID   PIC 9(5).
+           05 AC-PIN             PIC 9(4).
+           05 AC-LAST-TXN-DATE   PIC 9(8).
+           05 AC-DAILY-TXN-COUNT PIC 9(2).
+           05 AC-MATURITY-DATE   PIC 9(8).
+           05 AC-CD-RATE         PIC 9V9(4).
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TR-ID              PIC 9(8).
+           05 TR-ACCOUNT-ID      PIC 9(6).
+           05 TR-TYPE            PIC X(1).
+               88 TR-DEPOSIT     VALUE "D".
+               88 TR-WITHDRAW    VALUE "W".
+               88 TR-TRANSFER    VALUE "X".
+               88 TR-INTEREST    VALUE "I".
+               88 TR-PENALTY     VALUE "P".
+           05 TR-AMOUNT          PIC 9(6)V99.
+           05 TR-DATE            PIC 9(8).
+           05 TR-TIME            PIC 9(6).
+           05 TR-DIRECTION       PIC X(1).
+               88 TR-DEBIT       VALUE "-".
+               88 TR-CREDIT      VALUE "+".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-FILE-STATUS    PIC X(2) VALUE "00".
+       01 WS-EOF                    PIC X VALUE "N".
+       01 WS-MONTHLY-INTEREST-RATE  PIC 9V9(4) VALUE 0.0050.
+       01 WS-APPLICABLE-RATE        PIC 9V9(4) VALUE 0.
+       01 WS-INTEREST-AMOUNT        PIC 9(6)V99 VALUE 0.
+       01 WS-TRANSACTION-ID         PIC 9(8) VALUE 10000001.
+       01 WS-CURRENT-DATE-TIME      PIC X(16).
+       01 WS-DATE                   PIC 9(8).
+       01 WS-TIME                   PIC 9(6).
+       01 WS-ACCOUNTS-PROCESSED     PIC 9(5) VALUE 0.
+       01 WS-TOTAL-INTEREST-PAID    PIC 9(8)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN.
+           PERFORM POST-INTEREST-TO-SAVINGS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           PERFORM INITIALIZE-TRANSACTION-ID.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-DATE.
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-TIME.
+
+       INITIALIZE-TRANSACTION-ID.
+           OPEN INPUT TRANSACTION-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE TR-ID TO WS-TRANSACTION-ID
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-FILE.
+           ADD 1 TO WS-TRANSACTION-ID.
+
+       POST-INTEREST-TO-SAVINGS.
+           OPEN I-O ACCOUNT-FILE.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+               CLOSE ACCOUNT-FILE
+               DISPLAY "No accounts on file. Nothing to process."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM APPLY-INTEREST-IF-ELIGIBLE
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-FILE.
+
+       APPLY-INTEREST-IF-ELIGIBLE.
+           IF AC-SAVINGS AND AC-OPEN AND AC-BALANCE > 0
+               MOVE WS-MONTHLY-INTEREST-RATE TO WS-APPLICABLE-RATE
+               PERFORM POST-ACCOUNT-INTEREST
+           END-IF.
+           IF AC-CD AND AC-OPEN AND AC-BALANCE > 0
+                   AND WS-DATE < AC-MATURITY-DATE
+               MOVE AC-CD-RATE TO WS-APPLICABLE-RATE
+               PERFORM POST-ACCOUNT-INTEREST
+           END-IF.
+
+       POST-ACCOUNT-INTEREST.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               AC-BALANCE * WS-APPLICABLE-RATE
+           IF WS-INTEREST-AMOUNT > 0
+               ADD WS-INTEREST-AMOUNT TO AC-BALANCE
+               REWRITE ACCOUNT-RECORD
+               PERFORM RECORD-INTEREST-TRANSACTION
+               ADD 1 TO WS-ACCOUNTS-PROCESSED
+               ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST-PAID
+           END-IF.
+
+       RECORD-INTEREST-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE.
+           MOVE WS-TRANSACTION-ID TO TR-ID.
+           MOVE AC-ID TO TR-ACCOUNT-ID.
+           MOVE "I" TO TR-TYPE.
+           MOVE WS-INTEREST-AMOUNT TO TR-AMOUNT.
+           MOVE WS-DATE TO TR-DATE.
+           MOVE WS-TIME TO TR-TIME.
+           MOVE SPACE TO TR-DIRECTION.
+           WRITE TRANSACTION-RECORD.
+           CLOSE TRANSACTION-FILE.
+           ADD 1 TO WS-TRANSACTION-ID.
+
+       DISPLAY-SUMMARY.
+           DISPLAY "===================================".
+           DISPLAY "END-OF-DAY INTEREST POSTING COMPLETE".
+           DISPLAY "Accounts credited: " WS-ACCOUNTS-PROCESSED.
+           DISPLAY "Total interest posted: " WS-TOTAL-INTEREST-PAID.
+           DISPLAY "===================================".
