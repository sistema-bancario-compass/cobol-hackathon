@@ -7,9 +7,13 @@
            SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AC-ID.
            SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,16 +24,35 @@
            05 TR-TYPE            PIC X(1).
                88 TR-DEPOSIT     VALUE "D".
                88 TR-WITHDRAW    VALUE "W".
+               88 TR-TRANSFER    VALUE "X".
+               88 TR-INTEREST    VALUE "I".
+               88 TR-PENALTY     VALUE "P".
            05 TR-AMOUNT          PIC 9(6)V99.
            05 TR-DATE            PIC 9(8).
            05 TR-TIME            PIC 9(6).
+           05 TR-DIRECTION       PIC X(1).
+               88 TR-DEBIT       VALUE "-".
+               88 TR-CREDIT      VALUE "+".
 
        FD ACCOUNT-FILE.
        01 ACCOUNT-RECORD.
            05 AC-ID              PIC 9(6).
            05 AC-CUST-ID         PIC 9(5).
            05 AC-TYPE            PIC X(1).
-           05 AC-BALANCE         PIC 9(6)V99.
+               88 AC-SAVINGS     VALUE "S".
+               88 AC-CHECKING    VALUE "C".
+               88 AC-CD          VALUE "D".
+           05 AC-BALANCE         PIC S9(6)V99.
+           05 AC-STATUS          PIC X(1).
+               88 AC-OPEN        VALUE "O".
+               88 AC-CLOSED      VALUE "C".
+           05 AC-OVERDRAFT-LIMIT PIC 9(6)V99.
+           05 AC-JOINT-CUST-ID   PIC 9(5).
+           05 AC-PIN             PIC 9(4).
+           05 AC-LAST-TXN-DATE   PIC 9(8).
+           05 AC-DAILY-TXN-COUNT PIC 9(2).
+           05 AC-MATURITY-DATE   PIC 9(8).
+           05 AC-CD-RATE         PIC 9V9(4).
 
        FD CUSTOMER-FILE.
        01 CUSTOMER-RECORD.
@@ -37,8 +60,31 @@
            05 CR-NAME            PIC X(30).
            05 CR-EMAIL           PIC X(50).
            05 CR-BIRTHDATE       PIC 9(8).
+           05 CR-STATUS          PIC X(1).
+           05 CR-PHONE           PIC X(15).
+           05 CR-ADDRESS         PIC X(40).
+           05 CR-CITY            PIC X(20).
+           05 CR-STATE           PIC X(2).
+           05 CR-ZIP             PIC X(10).
+
+       FD REPORT-FILE.
+       01 REPORT-FILE-LINE       PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 WS-REPORT-FILENAME  PIC X(40).
+       01 WS-REPORT-TYPE-INPUT PIC X.
+       01 WS-TOTAL-BALANCE     PIC S9(8)V99 VALUE 0.
+       01 WS-TOTAL-DEPOSITS    PIC 9(8)V99 VALUE 0.
+       01 WS-TOTAL-WITHDRAWALS PIC 9(8)V99 VALUE 0.
+       01 WS-EXPECTED-BALANCE  PIC S9(8)V99 VALUE 0.
+       01 WS-VARIANCE          PIC S9(8)V99 VALUE 0.
+       01 WS-ACCOUNT-TOTAL-COUNT PIC 9(4) VALUE 0.
+       01 WS-CUST-ID-INPUT   PIC X(5).
+       01 WS-ALL-MODE        PIC X VALUE "N".
+           88 ALL-CUSTOMERS  VALUE "Y".
+       01 WS-CSV-MODE        PIC X VALUE "N".
+           88 CSV-EXPORT     VALUE "Y".
+       01 WS-REPORT-EXTENSION PIC X(4).
        01 WS-CUST-ID         PIC 9(5).
        01 WS-START-DATE      PIC 9(8).
        01 WS-END-DATE        PIC 9(8).
@@ -47,9 +93,15 @@
        01 WS-FOUND           PIC X VALUE "N".
        01 WS-CUSTOMER-NAME   PIC X(30).
        01 WS-ACCOUNT-TABLE.
-          05 WS-ACCOUNT-ENTRY OCCURS 50 TIMES INDEXED BY WS-AC-IDX.
+          05 WS-ACCOUNT-ENTRY OCCURS 200 TIMES INDEXED BY WS-AC-IDX.
              10 WS-AC-ID              PIC 9(6).
-       01 WS-ACCOUNT-COUNT    PIC 9(2) VALUE 0.
+             10 WS-AC-BALANCE         PIC S9(6)V99.
+             10 WS-AC-DEPOSITS        PIC 9(8)V99.
+             10 WS-AC-WITHDRAWALS     PIC 9(8)V99.
+       01 WS-ACCOUNT-COUNT    PIC 9(3) VALUE 0.
+       01 WS-AC-EXPECTED      PIC S9(8)V99 VALUE 0.
+       01 WS-AC-VARIANCE      PIC S9(8)V99 VALUE 0.
+       01 WS-DISCREPANCY-COUNT PIC 9(4) VALUE 0.
        01 WS-TRANSACTION-COUNT PIC 9(3) VALUE 0.
        01 WS-FORMATTED-DATE.
            05 WS-YEAR         PIC 9(4).
@@ -75,15 +127,36 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter Customer ID:".
-           ACCEPT WS-CUST-ID.
-           
-           PERFORM VALIDATE-CUSTOMER-ID.
-           IF WS-VALID-DATA = "N"
-               DISPLAY WS-ERROR-MESSAGE
+           DISPLAY "Report Type: (T)ransaction Detail, ".
+           DISPLAY "(R)econciliation, or (C)SV Export:".
+           ACCEPT WS-REPORT-TYPE-INPUT.
+
+           IF WS-REPORT-TYPE-INPUT = "R" OR WS-REPORT-TYPE-INPUT = "r"
+               PERFORM GENERATE-RECONCILIATION-REPORT
                EXIT PROGRAM
            END-IF.
-           
+
+           MOVE "N" TO WS-CSV-MODE.
+           IF WS-REPORT-TYPE-INPUT = "C" OR WS-REPORT-TYPE-INPUT = "c"
+               MOVE "Y" TO WS-CSV-MODE
+           END-IF.
+
+           DISPLAY "Enter Customer ID (or ALL for all customers):".
+           ACCEPT WS-CUST-ID-INPUT.
+
+           MOVE "N" TO WS-ALL-MODE.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CUST-ID-INPUT))
+               = "ALL"
+               MOVE "Y" TO WS-ALL-MODE
+           ELSE
+               MOVE WS-CUST-ID-INPUT TO WS-CUST-ID
+               PERFORM VALIDATE-CUSTOMER-ID
+               IF WS-VALID-DATA = "N"
+                   DISPLAY WS-ERROR-MESSAGE
+                   EXIT PROGRAM
+               END-IF
+           END-IF.
+
            DISPLAY "Enter Start Date (YYYYMMDD):".
            ACCEPT WS-START-DATE.
            PERFORM VALIDATE-START-DATE.
@@ -106,19 +179,27 @@
                EXIT PROGRAM
            END-IF.
 
-           PERFORM GET-CUSTOMER-NAME.
-           
-           IF WS-FOUND = "Y"
+           IF ALL-CUSTOMERS
+               MOVE "ALL CUSTOMERS" TO WS-CUSTOMER-NAME
                PERFORM PROCESS-REPORT
            ELSE
-               DISPLAY "Customer ID not found!"
+               PERFORM GET-CUSTOMER-NAME
+               IF WS-FOUND = "Y"
+                   PERFORM PROCESS-REPORT
+               ELSE
+                   DISPLAY "Customer ID not found!"
+               END-IF
            END-IF.
-           
+
        PROCESS-REPORT.
            DISPLAY "Generating transaction report for " WS-CUSTOMER-NAME.
-           PERFORM GET-CUSTOMER-ACCOUNTS.
+           IF ALL-CUSTOMERS
+               PERFORM GET-ALL-ACCOUNTS
+           ELSE
+               PERFORM GET-CUSTOMER-ACCOUNTS
+           END-IF.
            PERFORM GENERATE-REPORT.
-           
+
            EXIT PROGRAM.
 
        GET-CUSTOMER-NAME.
@@ -149,7 +230,28 @@
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-                       IF AC-CUST-ID = WS-CUST-ID
+                       IF (AC-CUST-ID = WS-CUST-ID
+                           OR AC-JOINT-CUST-ID = WS-CUST-ID)
+                           AND WS-ACCOUNT-COUNT < 200
+                           MOVE AC-ID TO WS-AC-ID(WS-AC-IDX)
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                           SET WS-AC-IDX UP BY 1
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-FILE.
+
+       GET-ALL-ACCOUNTS.
+           OPEN INPUT ACCOUNT-FILE.
+           MOVE "N" TO WS-EOF.
+           MOVE 0 TO WS-ACCOUNT-COUNT.
+           SET WS-AC-IDX TO 1.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-ACCOUNT-COUNT < 200
                            MOVE AC-ID TO WS-AC-ID(WS-AC-IDX)
                            ADD 1 TO WS-ACCOUNT-COUNT
                            SET WS-AC-IDX UP BY 1
@@ -159,16 +261,42 @@
            CLOSE ACCOUNT-FILE.
 
        GENERATE-REPORT.
+           PERFORM BUILD-REPORT-FILENAME.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF CSV-EXPORT
+               MOVE "ID,Date,AccountID,Type,Amount" TO REPORT-FILE-LINE
+               WRITE REPORT-FILE-LINE
+           ELSE
+               MOVE "===================================" TO
+                   REPORT-FILE-LINE
+               WRITE REPORT-FILE-LINE
+               STRING "TRANSACTION REPORT - Customer: "
+                      DELIMITED BY SIZE
+                      WS-CUSTOMER-NAME DELIMITED BY SIZE
+                      INTO REPORT-FILE-LINE
+               WRITE REPORT-FILE-LINE
+               STRING "Period: " DELIMITED BY SIZE
+                      WS-START-DATE DELIMITED BY SIZE
+                      " to " DELIMITED BY SIZE
+                      WS-END-DATE DELIMITED BY SIZE
+                      INTO REPORT-FILE-LINE
+               WRITE REPORT-FILE-LINE
+               MOVE "===================================" TO
+                   REPORT-FILE-LINE
+               WRITE REPORT-FILE-LINE
+           END-IF.
+
            DISPLAY "===================================".
            DISPLAY "TRANSACTION REPORT".
            DISPLAY "Customer: " WS-CUSTOMER-NAME.
            DISPLAY "Period: " WS-START-DATE " to " WS-END-DATE.
            DISPLAY "===================================".
-           
+
            OPEN INPUT TRANSACTION-FILE.
            MOVE "N" TO WS-EOF.
            MOVE 0 TO WS-TRANSACTION-COUNT.
-           
+
            PERFORM UNTIL WS-EOF = "Y"
                READ TRANSACTION-FILE
                    AT END
@@ -177,10 +305,228 @@
                        PERFORM CHECK-AND-DISPLAY-TRANSACTION
                END-READ
            END-PERFORM.
-           
+
            CLOSE TRANSACTION-FILE.
-           
+
            PERFORM DISPLAY-SUMMARY.
+           CLOSE REPORT-FILE.
+           DISPLAY "Report written to: " WS-REPORT-FILENAME.
+
+       GENERATE-RECONCILIATION-REPORT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE 0 TO WS-TOTAL-BALANCE.
+           MOVE 0 TO WS-TOTAL-DEPOSITS.
+           MOVE 0 TO WS-TOTAL-WITHDRAWALS.
+           MOVE 0 TO WS-ACCOUNT-TOTAL-COUNT.
+           MOVE 0 TO WS-DISCREPANCY-COUNT.
+
+           PERFORM LOAD-ACCOUNTS-FOR-RECONCILIATION.
+           PERFORM ACCUMULATE-TRANSACTIONS-PER-ACCOUNT.
+
+      *    Transfers move funds between two accounts on file and do
+      *    not change the branch-wide total, so they are left out of
+      *    this control total by design. Per-account totals below do
+      *    use TR-DIRECTION to reflect a transfer's true effect on
+      *    each individual account.
+           COMPUTE WS-EXPECTED-BALANCE =
+               WS-TOTAL-DEPOSITS - WS-TOTAL-WITHDRAWALS.
+           COMPUTE WS-VARIANCE = WS-TOTAL-BALANCE - WS-EXPECTED-BALANCE.
+
+           STRING "RPT-RECON-" DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+                  INTO WS-REPORT-FILENAME.
+
+           OPEN OUTPUT REPORT-FILE.
+           MOVE "===================================" TO
+               REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           MOVE "BALANCE RECONCILIATION REPORT" TO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           STRING "Run Date: " DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  INTO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           MOVE "===================================" TO
+               REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           STRING "Accounts on file: " DELIMITED BY SIZE
+                  WS-ACCOUNT-TOTAL-COUNT DELIMITED BY SIZE
+                  INTO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           STRING "Total account balances: " DELIMITED BY SIZE
+                  WS-TOTAL-BALANCE DELIMITED BY SIZE
+                  INTO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           STRING "Total deposits: " DELIMITED BY SIZE
+                  WS-TOTAL-DEPOSITS DELIMITED BY SIZE
+                  INTO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           STRING "Total withdrawals: " DELIMITED BY SIZE
+                  WS-TOTAL-WITHDRAWALS DELIMITED BY SIZE
+                  INTO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           STRING "Expected balance (deposits - withdrawals): "
+                  DELIMITED BY SIZE
+                  WS-EXPECTED-BALANCE DELIMITED BY SIZE
+                  INTO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           STRING "Variance: " DELIMITED BY SIZE
+                  WS-VARIANCE DELIMITED BY SIZE
+                  INTO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           MOVE "===================================" TO
+               REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           MOVE "PER-ACCOUNT DETAIL" TO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           DISPLAY "===================================".
+           DISPLAY "BALANCE RECONCILIATION REPORT".
+           DISPLAY "Accounts on file: " WS-ACCOUNT-TOTAL-COUNT.
+           DISPLAY "Total account balances: " WS-TOTAL-BALANCE.
+           DISPLAY "Total deposits: " WS-TOTAL-DEPOSITS.
+           DISPLAY "Total withdrawals: " WS-TOTAL-WITHDRAWALS.
+           DISPLAY "Expected balance: " WS-EXPECTED-BALANCE.
+           DISPLAY "Variance: " WS-VARIANCE.
+           DISPLAY "PER-ACCOUNT DETAIL".
+
+           PERFORM WRITE-PER-ACCOUNT-RECONCILIATION.
+
+           MOVE "===================================" TO
+               REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           IF WS-DISCREPANCY-COUNT = 0
+               MOVE "STATUS: RECONCILED" TO REPORT-FILE-LINE
+               DISPLAY "STATUS: RECONCILED"
+           ELSE
+               STRING "STATUS: " DELIMITED BY SIZE
+                      WS-DISCREPANCY-COUNT DELIMITED BY SIZE
+                      " ACCOUNT(S) WITH DISCREPANCY" DELIMITED BY SIZE
+                      INTO REPORT-FILE-LINE
+               DISPLAY REPORT-FILE-LINE
+           END-IF.
+           WRITE REPORT-FILE-LINE.
+           MOVE "===================================" TO
+               REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
+           CLOSE REPORT-FILE.
+
+           DISPLAY "===================================".
+           DISPLAY "Report written to: " WS-REPORT-FILENAME.
+
+       LOAD-ACCOUNTS-FOR-RECONCILIATION.
+           MOVE 0 TO WS-ACCOUNT-COUNT.
+           SET WS-AC-IDX TO 1.
+           OPEN INPUT ACCOUNT-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-ACCOUNT-COUNT < 200
+                           MOVE AC-ID TO WS-AC-ID(WS-AC-IDX)
+                           MOVE AC-BALANCE TO WS-AC-BALANCE(WS-AC-IDX)
+                           MOVE 0 TO WS-AC-DEPOSITS(WS-AC-IDX)
+                           MOVE 0 TO WS-AC-WITHDRAWALS(WS-AC-IDX)
+                           ADD AC-BALANCE TO WS-TOTAL-BALANCE
+                           ADD 1 TO WS-ACCOUNT-TOTAL-COUNT
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                           SET WS-AC-IDX UP BY 1
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-FILE.
+
+       ACCUMULATE-TRANSACTIONS-PER-ACCOUNT.
+           OPEN INPUT TRANSACTION-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM ACCUMULATE-ONE-RECON-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-FILE.
+
+       ACCUMULATE-ONE-RECON-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-DEPOSIT OR TR-INTEREST
+                   ADD TR-AMOUNT TO WS-TOTAL-DEPOSITS
+               WHEN TR-WITHDRAW OR TR-PENALTY
+                   ADD TR-AMOUNT TO WS-TOTAL-WITHDRAWALS
+           END-EVALUATE.
+
+           PERFORM FIND-RECON-ACCOUNT-INDEX.
+           IF WS-FOUND = "Y"
+               EVALUATE TRUE
+                   WHEN TR-DEPOSIT OR TR-INTEREST
+                       ADD TR-AMOUNT TO WS-AC-DEPOSITS(WS-AC-IDX)
+                   WHEN TR-WITHDRAW OR TR-PENALTY
+                       ADD TR-AMOUNT TO WS-AC-WITHDRAWALS(WS-AC-IDX)
+                   WHEN TR-TRANSFER AND TR-DEBIT
+                       ADD TR-AMOUNT TO WS-AC-WITHDRAWALS(WS-AC-IDX)
+                   WHEN TR-TRANSFER AND TR-CREDIT
+                       ADD TR-AMOUNT TO WS-AC-DEPOSITS(WS-AC-IDX)
+               END-EVALUATE
+           END-IF.
+
+       FIND-RECON-ACCOUNT-INDEX.
+           MOVE "N" TO WS-FOUND.
+           SET WS-AC-IDX TO 1.
+           PERFORM UNTIL WS-AC-IDX > WS-ACCOUNT-COUNT OR WS-FOUND = "Y"
+               IF WS-AC-ID(WS-AC-IDX) = TR-ACCOUNT-ID
+                   MOVE "Y" TO WS-FOUND
+               ELSE
+                   SET WS-AC-IDX UP BY 1
+               END-IF
+           END-PERFORM.
+
+       WRITE-PER-ACCOUNT-RECONCILIATION.
+           SET WS-AC-IDX TO 1.
+           PERFORM WS-ACCOUNT-COUNT TIMES
+               COMPUTE WS-AC-EXPECTED =
+                   WS-AC-DEPOSITS(WS-AC-IDX)
+                   - WS-AC-WITHDRAWALS(WS-AC-IDX)
+               COMPUTE WS-AC-VARIANCE =
+                   WS-AC-BALANCE(WS-AC-IDX) - WS-AC-EXPECTED
+               IF WS-AC-VARIANCE NOT = 0
+                   ADD 1 TO WS-DISCREPANCY-COUNT
+               END-IF
+               STRING "AC-ID " DELIMITED BY SIZE
+                      WS-AC-ID(WS-AC-IDX) DELIMITED BY SIZE
+                      " Balance " DELIMITED BY SIZE
+                      WS-AC-BALANCE(WS-AC-IDX) DELIMITED BY SIZE
+                      " Expected " DELIMITED BY SIZE
+                      WS-AC-EXPECTED DELIMITED BY SIZE
+                      " Variance " DELIMITED BY SIZE
+                      WS-AC-VARIANCE DELIMITED BY SIZE
+                      INTO REPORT-FILE-LINE
+               WRITE REPORT-FILE-LINE
+               DISPLAY REPORT-FILE-LINE
+               SET WS-AC-IDX UP BY 1
+           END-PERFORM.
+
+       BUILD-REPORT-FILENAME.
+           MOVE ".dat" TO WS-REPORT-EXTENSION.
+           IF CSV-EXPORT
+               MOVE ".csv" TO WS-REPORT-EXTENSION
+           END-IF.
+           IF ALL-CUSTOMERS
+               STRING "RPT-ALL-" DELIMITED BY SIZE
+                      WS-CURRENT-DATE DELIMITED BY SIZE
+                      WS-REPORT-EXTENSION DELIMITED BY SIZE
+                      INTO WS-REPORT-FILENAME
+           ELSE
+               STRING "RPT-" DELIMITED BY SIZE
+                      WS-CUST-ID DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-CURRENT-DATE DELIMITED BY SIZE
+                      WS-REPORT-EXTENSION DELIMITED BY SIZE
+                      INTO WS-REPORT-FILENAME
+           END-IF.
            
        DISPLAY-SUMMARY.
            IF WS-TRANSACTION-COUNT = 0
@@ -188,13 +534,27 @@
            ELSE
                PERFORM DISPLAY-TRANSACTION-COUNT
            END-IF.
-           
+
        DISPLAY-NO-TRANSACTIONS.
            DISPLAY "No transactions found for this period.".
-           
+           IF NOT CSV-EXPORT
+               MOVE "No transactions found for this period." TO
+                   REPORT-FILE-LINE
+               WRITE REPORT-FILE-LINE
+           END-IF.
+
        DISPLAY-TRANSACTION-COUNT.
            DISPLAY "===================================".
            DISPLAY WS-TRANSACTION-COUNT " transaction(s) found.".
+           IF NOT CSV-EXPORT
+               MOVE "===================================" TO
+                   REPORT-FILE-LINE
+               WRITE REPORT-FILE-LINE
+               STRING WS-TRANSACTION-COUNT DELIMITED BY SIZE
+                      " transaction(s) found." DELIMITED BY SIZE
+                      INTO REPORT-FILE-LINE
+               WRITE REPORT-FILE-LINE
+           END-IF.
 
        CHECK-AND-DISPLAY-TRANSACTION.
            IF TR-DATE >= WS-START-DATE AND TR-DATE <= WS-END-DATE
@@ -224,14 +584,27 @@
            MOVE TR-DATE(7:2) TO WS-DAY.
            
            MOVE SPACES TO WS-REPORT-LINE.
-           
-           IF TR-TYPE = "D"
-               PERFORM FORMAT-DEPOSIT
+
+           IF CSV-EXPORT
+               PERFORM FORMAT-CSV-ROW
            ELSE
-               PERFORM FORMAT-WITHDRAW
+               EVALUATE TRUE
+                   WHEN TR-DEPOSIT
+                       PERFORM FORMAT-DEPOSIT
+                   WHEN TR-WITHDRAW
+                       PERFORM FORMAT-WITHDRAW
+                   WHEN TR-TRANSFER
+                       PERFORM FORMAT-TRANSFER
+                   WHEN TR-INTEREST
+                       PERFORM FORMAT-INTEREST
+                   WHEN TR-PENALTY
+                       PERFORM FORMAT-PENALTY
+               END-EVALUATE
            END-IF.
-           
+
            DISPLAY WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO REPORT-FILE-LINE.
+           WRITE REPORT-FILE-LINE.
            ADD 1 TO WS-TRANSACTION-COUNT.
            
        FORMAT-DEPOSIT.
@@ -251,7 +624,47 @@
                   " Withdraw $" DELIMITED BY SIZE
                   WS-FORMATTED-AMOUNT DELIMITED BY SIZE
                   INTO WS-REPORT-LINE.
-                  
+
+       FORMAT-PENALTY.
+           MOVE TR-AMOUNT TO WS-FORMATTED-AMOUNT.
+           STRING WS-FORMATTED-DATE DELIMITED BY SIZE
+                  " Account: " DELIMITED BY SIZE
+                  TR-ACCOUNT-ID DELIMITED BY SIZE
+                  " Penalty $" DELIMITED BY SIZE
+                  WS-FORMATTED-AMOUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+
+       FORMAT-TRANSFER.
+           MOVE TR-AMOUNT TO WS-FORMATTED-AMOUNT.
+           STRING WS-FORMATTED-DATE DELIMITED BY SIZE
+                  " Account: " DELIMITED BY SIZE
+                  TR-ACCOUNT-ID DELIMITED BY SIZE
+                  " Transfer $" DELIMITED BY SIZE
+                  WS-FORMATTED-AMOUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+
+       FORMAT-INTEREST.
+           MOVE TR-AMOUNT TO WS-FORMATTED-AMOUNT.
+           STRING WS-FORMATTED-DATE DELIMITED BY SIZE
+                  " Account: " DELIMITED BY SIZE
+                  TR-ACCOUNT-ID DELIMITED BY SIZE
+                  " Interest $" DELIMITED BY SIZE
+                  WS-FORMATTED-AMOUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+
+       FORMAT-CSV-ROW.
+           MOVE TR-AMOUNT TO WS-FORMATTED-AMOUNT.
+           STRING TR-ID DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TR-DATE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TR-ACCOUNT-ID DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TR-TYPE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-FORMATTED-AMOUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+
        VALIDATE-START-DATE.
            MOVE "Y" TO WS-VALID-DATA.
            
