@@ -0,0 +1,527 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AC-ID
+           FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATEMENT-FILE ASSIGN TO WS-STATEMENT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CR-ID              PIC 9(5).
+           05 CR-NAME            PIC X(30).
+           05 CR-EMAIL           PIC X(50).
+           05 CR-BIRTHDATE       PIC 9(8).
+           05 CR-STATUS          PIC X(1).
+           05 CR-PHONE           PIC X(15).
+           05 CR-ADDRESS         PIC X(40).
+           05 CR-CITY            PIC X(20).
+           05 CR-STATE           PIC X(2).
+           05 CR-ZIP             PIC X(10).
+
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           05 AC-ID              PIC 9(6).
+           05 AC-CUST-ID         PIC 9(5).
+           05 AC-TYPE            PIC X(1).
+               88 AC-SAVINGS     VALUE "S".
+               88 AC-CHECKING    VALUE "C".
+               88 AC-CD          VALUE "D".
+           05 AC-BALANCE         PIC S9(6)V99.
+           05 AC-STATUS          PIC X(1).
+               88 AC-OPEN        VALUE "O".
+               88 AC-CLOSED      VALUE "C".
+           05 AC-OVERDRAFT-LIMIT PIC 9(6)V99.
+           05 AC-JOINT-CUST-ID   PIC 9(5).
+           05 AC-PIN             PIC 9(4).
+           05 AC-LAST-TXN-DATE   PIC 9(8).
+           05 AC-DAILY-TXN-COUNT PIC 9(2).
+           05 AC-MATURITY-DATE   PIC 9(8).
+           05 AC-CD-RATE         PIC 9V9(4).
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TR-ID              PIC 9(8).
+           05 TR-ACCOUNT-ID      PIC 9(6).
+           05 TR-TYPE            PIC X(1).
+               88 TR-DEPOSIT     VALUE "D".
+               88 TR-WITHDRAW    VALUE "W".
+               88 TR-TRANSFER    VALUE "X".
+               88 TR-INTEREST    VALUE "I".
+               88 TR-PENALTY     VALUE "P".
+           05 TR-AMOUNT          PIC 9(6)V99.
+           05 TR-DATE            PIC 9(8).
+           05 TR-TIME            PIC 9(6).
+           05 TR-DIRECTION       PIC X(1).
+               88 TR-DEBIT       VALUE "-".
+               88 TR-CREDIT      VALUE "+".
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-FILE-LINE    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATEMENT-FILENAME PIC X(40).
+       01 WS-ACCOUNT-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-CUST-ID         PIC 9(5).
+       01 WS-CUSTOMER-NAME   PIC X(30).
+       01 WS-START-DATE      PIC 9(8).
+       01 WS-END-DATE        PIC 9(8).
+       01 WS-CURRENT-DATE    PIC 9(8).
+       01 WS-EOF             PIC X VALUE "N".
+       01 WS-FOUND           PIC X VALUE "N".
+       01 WS-REPORT-LINE     PIC X(80).
+       01 WS-ACCOUNT-TABLE.
+          05 WS-ACCOUNT-ENTRY OCCURS 50 TIMES INDEXED BY WS-AC-IDX.
+             10 WS-AC-ID         PIC 9(6).
+       01 WS-ACCOUNT-COUNT    PIC 9(2) VALUE 0.
+       01 WS-CURRENT-AC-ID    PIC 9(6).
+       01 WS-STMT-ACCT-COUNT  PIC 9(2) VALUE 0.
+       01 WS-STMT-TXN-COUNT   PIC 9(3) VALUE 0.
+       01 WS-FORMATTED-DATE.
+           05 WS-YEAR         PIC 9(4).
+           05 FILLER          PIC X VALUE "/".
+           05 WS-MONTH        PIC 9(2).
+           05 FILLER          PIC X VALUE "/".
+           05 WS-DAY          PIC 9(2).
+       01 WS-FORMATTED-AMOUNT PIC Z,ZZZ,ZZ9.99.
+       01 WS-FORMATTED-BALANCE PIC -Z,ZZZ,ZZ9.99.
+       01 WS-VALID-DATA       PIC X VALUE "Y".
+       01 WS-ERROR-MESSAGE    PIC X(50).
+       01 WS-DATE-COMPONENTS.
+          05 WS-DATE-YEAR    PIC 9(4).
+          05 WS-DATE-MONTH   PIC 9(2).
+          05 WS-DATE-DAY     PIC 9(2).
+       01 WS-DAYS-IN-MONTH   PIC 9(2).
+       01 WS-LEAP-YEAR       PIC X VALUE "N".
+       01 WS-TEMP-NUM        PIC 9(8).
+       01 WS-OPENING-BALANCE PIC S9(6)V99 VALUE 0.
+       01 WS-CLOSING-BALANCE PIC S9(6)V99 VALUE 0.
+       01 WS-SIGNED-DELTA    PIC S9(6)V99 VALUE 0.
+       01 WS-NUMERIC-TEST    PIC X.
+          88 IS-NUMERIC      VALUE "Y".
+          88 IS-NOT-NUMERIC  VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter Customer ID:".
+           ACCEPT WS-CUST-ID.
+
+           PERFORM VALIDATE-CUSTOMER-ID.
+           IF WS-VALID-DATA = "N"
+               DISPLAY WS-ERROR-MESSAGE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM GET-CUSTOMER-NAME.
+           IF WS-FOUND = "N"
+               DISPLAY "Customer ID not found!"
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Enter Statement Start Date (YYYYMMDD):".
+           ACCEPT WS-START-DATE.
+           PERFORM VALIDATE-START-DATE.
+           IF WS-VALID-DATA = "N"
+               DISPLAY WS-ERROR-MESSAGE
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Enter Statement End Date (YYYYMMDD):".
+           ACCEPT WS-END-DATE.
+           PERFORM VALIDATE-END-DATE.
+           IF WS-VALID-DATA = "N"
+               DISPLAY WS-ERROR-MESSAGE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM VALIDATE-DATE-RANGE.
+           IF WS-VALID-DATA = "N"
+               DISPLAY WS-ERROR-MESSAGE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM GET-CUSTOMER-ACCOUNTS.
+           PERFORM GENERATE-STATEMENT.
+
+           EXIT PROGRAM.
+
+       GET-CUSTOMER-NAME.
+           MOVE "N" TO WS-FOUND.
+           OPEN INPUT CUSTOMER-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF CR-ID = WS-CUST-ID
+                           MOVE "Y" TO WS-FOUND
+                           MOVE CR-NAME TO WS-CUSTOMER-NAME
+                           MOVE "Y" TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+
+       GET-CUSTOMER-ACCOUNTS.
+           OPEN INPUT ACCOUNT-FILE.
+           MOVE "N" TO WS-EOF.
+           MOVE 0 TO WS-ACCOUNT-COUNT.
+           SET WS-AC-IDX TO 1.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF (AC-CUST-ID = WS-CUST-ID
+                           OR AC-JOINT-CUST-ID = WS-CUST-ID)
+                           AND WS-ACCOUNT-COUNT < 50
+                           MOVE AC-ID TO WS-AC-ID(WS-AC-IDX)
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                           SET WS-AC-IDX UP BY 1
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-FILE.
+
+       GENERATE-STATEMENT.
+           PERFORM BUILD-STATEMENT-FILENAME.
+           OPEN OUTPUT STATEMENT-FILE.
+           PERFORM WRITE-STATEMENT-HEADER.
+
+           IF WS-ACCOUNT-COUNT = 0
+               MOVE "No accounts found for this customer." TO
+                   STATEMENT-FILE-LINE
+               WRITE STATEMENT-FILE-LINE
+           ELSE
+               SET WS-AC-IDX TO 1
+               PERFORM WS-ACCOUNT-COUNT TIMES
+                   MOVE WS-AC-ID(WS-AC-IDX) TO WS-CURRENT-AC-ID
+                   PERFORM WRITE-ACCOUNT-STATEMENT
+                   SET WS-AC-IDX UP BY 1
+               END-PERFORM
+           END-IF.
+
+           MOVE "===================================" TO
+               STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           STRING "Accounts on statement: " DELIMITED BY SIZE
+                  WS-STMT-ACCT-COUNT DELIMITED BY SIZE
+                  INTO STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           STRING "Total transactions: " DELIMITED BY SIZE
+                  WS-STMT-TXN-COUNT DELIMITED BY SIZE
+                  INTO STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+
+           CLOSE STATEMENT-FILE.
+           DISPLAY "Statement written to: " WS-STATEMENT-FILENAME.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE "===================================" TO
+               STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           STRING "COMBINED STATEMENT - Customer: " DELIMITED BY SIZE
+                  WS-CUSTOMER-NAME DELIMITED BY SIZE
+                  INTO STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           STRING "Customer ID: " DELIMITED BY SIZE
+                  WS-CUST-ID DELIMITED BY SIZE
+                  INTO STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           STRING "Period: " DELIMITED BY SIZE
+                  WS-START-DATE DELIMITED BY SIZE
+                  " to " DELIMITED BY SIZE
+                  WS-END-DATE DELIMITED BY SIZE
+                  INTO STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           MOVE "===================================" TO
+               STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+
+       WRITE-ACCOUNT-STATEMENT.
+           MOVE WS-CURRENT-AC-ID TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-READ.
+
+           ADD 1 TO WS-STMT-ACCT-COUNT.
+           MOVE "-----------------------------------" TO
+               STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           STRING "Account: " DELIMITED BY SIZE
+                  AC-ID DELIMITED BY SIZE
+                  INTO STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           EVALUATE TRUE
+               WHEN AC-SAVINGS
+                   MOVE "Type: Savings" TO STATEMENT-FILE-LINE
+               WHEN AC-CD
+                   MOVE "Type: Certificate of Deposit" TO
+                       STATEMENT-FILE-LINE
+               WHEN OTHER
+                   MOVE "Type: Checking" TO STATEMENT-FILE-LINE
+           END-EVALUATE.
+           WRITE STATEMENT-FILE-LINE.
+           IF AC-CLOSED
+               MOVE "Status: Closed" TO STATEMENT-FILE-LINE
+           ELSE
+               MOVE "Status: Open" TO STATEMENT-FILE-LINE
+           END-IF.
+           WRITE STATEMENT-FILE-LINE.
+
+           MOVE AC-BALANCE TO WS-OPENING-BALANCE.
+           MOVE AC-BALANCE TO WS-CLOSING-BALANCE.
+
+           OPEN INPUT TRANSACTION-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-AND-WRITE-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-FILE.
+
+           MOVE WS-OPENING-BALANCE TO WS-FORMATTED-BALANCE.
+           STRING "Opening Balance: $" DELIMITED BY SIZE
+                  WS-FORMATTED-BALANCE DELIMITED BY SIZE
+                  INTO STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           MOVE WS-CLOSING-BALANCE TO WS-FORMATTED-BALANCE.
+           STRING "Closing Balance: $" DELIMITED BY SIZE
+                  WS-FORMATTED-BALANCE DELIMITED BY SIZE
+                  INTO STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+
+       CHECK-AND-WRITE-TRANSACTION.
+           IF TR-ACCOUNT-ID = WS-CURRENT-AC-ID
+               PERFORM COMPUTE-SIGNED-DELTA
+               IF TR-DATE > WS-END-DATE
+                   SUBTRACT WS-SIGNED-DELTA FROM WS-CLOSING-BALANCE
+                   SUBTRACT WS-SIGNED-DELTA FROM WS-OPENING-BALANCE
+               ELSE
+                   IF TR-DATE >= WS-START-DATE
+                       SUBTRACT WS-SIGNED-DELTA FROM WS-OPENING-BALANCE
+                       PERFORM FORMAT-AND-WRITE-TRANSACTION
+                   END-IF
+               END-IF
+           END-IF.
+
+       COMPUTE-SIGNED-DELTA.
+           EVALUATE TRUE
+               WHEN TR-DEPOSIT OR TR-INTEREST
+                   MOVE TR-AMOUNT TO WS-SIGNED-DELTA
+               WHEN TR-WITHDRAW OR TR-PENALTY
+                   COMPUTE WS-SIGNED-DELTA = TR-AMOUNT * -1
+               WHEN TR-TRANSFER AND TR-DEBIT
+                   COMPUTE WS-SIGNED-DELTA = TR-AMOUNT * -1
+               WHEN TR-TRANSFER AND TR-CREDIT
+                   MOVE TR-AMOUNT TO WS-SIGNED-DELTA
+               WHEN OTHER
+                   MOVE 0 TO WS-SIGNED-DELTA
+           END-EVALUATE.
+
+       FORMAT-AND-WRITE-TRANSACTION.
+           MOVE TR-DATE(1:4) TO WS-YEAR.
+           MOVE TR-DATE(5:2) TO WS-MONTH.
+           MOVE TR-DATE(7:2) TO WS-DAY.
+           MOVE TR-AMOUNT TO WS-FORMATTED-AMOUNT.
+           MOVE SPACES TO WS-REPORT-LINE.
+
+           EVALUATE TRUE
+               WHEN TR-DEPOSIT
+                   STRING WS-FORMATTED-DATE DELIMITED BY SIZE
+                          " Deposit  $" DELIMITED BY SIZE
+                          WS-FORMATTED-AMOUNT DELIMITED BY SIZE
+                          INTO WS-REPORT-LINE
+               WHEN TR-WITHDRAW
+                   STRING WS-FORMATTED-DATE DELIMITED BY SIZE
+                          " Withdraw $" DELIMITED BY SIZE
+                          WS-FORMATTED-AMOUNT DELIMITED BY SIZE
+                          INTO WS-REPORT-LINE
+               WHEN TR-TRANSFER
+                   STRING WS-FORMATTED-DATE DELIMITED BY SIZE
+                          " Transfer $" DELIMITED BY SIZE
+                          WS-FORMATTED-AMOUNT DELIMITED BY SIZE
+                          INTO WS-REPORT-LINE
+               WHEN TR-INTEREST
+                   STRING WS-FORMATTED-DATE DELIMITED BY SIZE
+                          " Interest $" DELIMITED BY SIZE
+                          WS-FORMATTED-AMOUNT DELIMITED BY SIZE
+                          INTO WS-REPORT-LINE
+               WHEN TR-PENALTY
+                   STRING WS-FORMATTED-DATE DELIMITED BY SIZE
+                          " Penalty  $" DELIMITED BY SIZE
+                          WS-FORMATTED-AMOUNT DELIMITED BY SIZE
+                          INTO WS-REPORT-LINE
+           END-EVALUATE.
+
+           MOVE WS-REPORT-LINE TO STATEMENT-FILE-LINE.
+           WRITE STATEMENT-FILE-LINE.
+           ADD 1 TO WS-STMT-TXN-COUNT.
+
+       BUILD-STATEMENT-FILENAME.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           STRING "STMT-" DELIMITED BY SIZE
+                  WS-CUST-ID DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+                  INTO WS-STATEMENT-FILENAME.
+
+       VALIDATE-START-DATE.
+           MOVE "Y" TO WS-VALID-DATA.
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-START-DATE)) NOT = 8
+               MOVE "N" TO WS-VALID-DATA
+               STRING "Start date must be 8 digits (YYYYMMDD)."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Y" TO WS-NUMERIC-TEST.
+           MOVE ZERO TO WS-TEMP-NUM
+           INSPECT WS-START-DATE
+               TALLYING WS-TEMP-NUM FOR ALL "0" "1" "2" "3" "4"
+                                         "5" "6" "7" "8" "9"
+           IF WS-TEMP-NUM NOT = 8
+               MOVE "N" TO WS-NUMERIC-TEST
+           END-IF.
+
+           IF IS-NOT-NUMERIC
+               MOVE "N" TO WS-VALID-DATA
+               STRING "Start date must contain only digits."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-START-DATE(1:4) TO WS-DATE-YEAR.
+           MOVE WS-START-DATE(5:2) TO WS-DATE-MONTH.
+           MOVE WS-START-DATE(7:2) TO WS-DATE-DAY.
+
+           PERFORM VALIDATE-DATE-COMPONENTS.
+
+       VALIDATE-END-DATE.
+           MOVE "Y" TO WS-VALID-DATA.
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-END-DATE)) NOT = 8
+               MOVE "N" TO WS-VALID-DATA
+               STRING "End date must be 8 digits (YYYYMMDD)."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Y" TO WS-NUMERIC-TEST.
+           MOVE ZERO TO WS-TEMP-NUM
+           INSPECT WS-END-DATE
+               TALLYING WS-TEMP-NUM FOR ALL "0" "1" "2" "3" "4"
+                                         "5" "6" "7" "8" "9"
+           IF WS-TEMP-NUM NOT = 8
+               MOVE "N" TO WS-NUMERIC-TEST
+           END-IF.
+
+           IF IS-NOT-NUMERIC
+               MOVE "N" TO WS-VALID-DATA
+               STRING "End date must contain only digits."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-END-DATE(1:4) TO WS-DATE-YEAR.
+           MOVE WS-END-DATE(5:2) TO WS-DATE-MONTH.
+           MOVE WS-END-DATE(7:2) TO WS-DATE-DAY.
+
+           PERFORM VALIDATE-DATE-COMPONENTS.
+
+       VALIDATE-DATE-COMPONENTS.
+           IF WS-DATE-YEAR < 1900 OR WS-DATE-YEAR > 9999
+               MOVE "N" TO WS-VALID-DATA
+               STRING "Invalid year format."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12
+               MOVE "N" TO WS-VALID-DATA
+               STRING "Invalid month format."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM DETERMINE-DAYS-IN-MONTH
+           IF WS-DATE-DAY < 1 OR WS-DATE-DAY > WS-DAYS-IN-MONTH
+               MOVE "N" TO WS-VALID-DATA
+               STRING "Invalid day for the given month."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+           EVALUATE WS-DATE-MONTH
+               WHEN 1  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 2  PERFORM CHECK-LEAP-YEAR
+                       IF WS-LEAP-YEAR = "Y"
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+               WHEN 3  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 5  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 6  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 7  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 8  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 9  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 10 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 11 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 12 MOVE 31 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+       CHECK-LEAP-YEAR.
+           MOVE "N" TO WS-LEAP-YEAR.
+           IF FUNCTION MOD(WS-DATE-YEAR, 400) = 0
+               MOVE "Y" TO WS-LEAP-YEAR
+           ELSE
+               IF FUNCTION MOD(WS-DATE-YEAR, 100) = 0
+                   MOVE "N" TO WS-LEAP-YEAR
+               ELSE
+                   IF FUNCTION MOD(WS-DATE-YEAR, 4) = 0
+                       MOVE "Y" TO WS-LEAP-YEAR
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-DATE-RANGE.
+           MOVE "Y" TO WS-VALID-DATA.
+
+           IF WS-START-DATE > WS-END-DATE
+               MOVE "N" TO WS-VALID-DATA
+               STRING "Start date must be before or equal to end date."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+       VALIDATE-CUSTOMER-ID.
+           MOVE "Y" TO WS-VALID-DATA.
+
+           IF WS-CUST-ID < 1 OR WS-CUST-ID > 99999
+               MOVE "N" TO WS-VALID-DATA
+               STRING "Invalid customer ID format."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+           END-IF.
