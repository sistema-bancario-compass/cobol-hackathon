@@ -0,0 +1,461 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDORD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDING-ORDER-FILE ASSIGN TO "STANDORD.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AC-ID
+           FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STANDING-ORDER-FILE.
+       01 STANDING-ORDER-RECORD.
+           05 SO-ID               PIC 9(5).
+           05 SO-FROM-ACCOUNT-ID  PIC 9(6).
+           05 SO-TO-ACCOUNT-ID    PIC 9(6).
+           05 SO-AMOUNT           PIC 9(6)V99.
+           05 SO-FREQUENCY-DAYS   PIC 9(3).
+           05 SO-NEXT-RUN-DATE    PIC 9(8).
+           05 SO-STATUS           PIC X(1).
+               88 SO-ACTIVE       VALUE "A".
+               88 SO-INACTIVE     VALUE "I".
+
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           05 AC-ID              PIC 9(6).
+           05 AC-CUST-ID         PIC 9(5).
+           05 AC-TYPE            PIC X(1).
+               88 AC-SAVINGS     VALUE "S".
+               88 AC-CHECKING    VALUE "C".
+               88 AC-CD          VALUE "D".
+           05 AC-BALANCE         PIC S9(6)V99.
+           05 AC-STATUS          PIC X(1).
+               88 AC-OPEN        VALUE "O".
+               88 AC-CLOSED      VALUE "C".
+           05 AC-OVERDRAFT-LIMIT PIC 9(6)V99.
+           05 AC-JOINT-CUST-ID   PIC 9(5).
+           05 AC-PIN             PIC 9(4).
+           05 AC-LAST-TXN-DATE   PIC 9(8).
+           05 AC-DAILY-TXN-COUNT PIC 9(2).
+           05 AC-MATURITY-DATE   PIC 9(8).
+           05 AC-CD-RATE         PIC 9V9(4).
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TR-ID              PIC 9(8).
+           05 TR-ACCOUNT-ID      PIC 9(6).
+           05 TR-TYPE            PIC X(1).
+               88 TR-DEPOSIT     VALUE "D".
+               88 TR-WITHDRAW    VALUE "W".
+               88 TR-TRANSFER    VALUE "X".
+               88 TR-INTEREST    VALUE "I".
+               88 TR-PENALTY     VALUE "P".
+           05 TR-AMOUNT          PIC 9(6)V99.
+           05 TR-DATE            PIC 9(8).
+           05 TR-TIME            PIC 9(6).
+           05 TR-DIRECTION       PIC X(1).
+               88 TR-DEBIT       VALUE "-".
+               88 TR-CREDIT      VALUE "+".
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AU-DATE            PIC 9(8).
+           05 AU-TIME            PIC 9(6).
+           05 AU-PROGRAM         PIC X(8).
+           05 AU-ACTION          PIC X(20).
+           05 AU-KEY-ID          PIC 9(6).
+           05 AU-DETAIL          PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-FILE-STATUS  PIC X(2) VALUE "00".
+       01 WS-EOF                  PIC X VALUE "N".
+       01 WS-TRANSACTION-ID       PIC 9(8) VALUE 10000001.
+       01 WS-CURRENT-DATE-TIME    PIC X(16).
+       01 WS-DATE                 PIC 9(8).
+       01 WS-TIME                 PIC 9(6).
+       01 WS-DATE-INTEGER         PIC 9(9).
+
+       01 WS-ORDER-TABLE.
+          05 WS-ORDER-ENTRY OCCURS 500 TIMES INDEXED BY WS-IDX.
+             10 WS-SO-ID              PIC 9(5).
+             10 WS-SO-FROM-ACCOUNT-ID PIC 9(6).
+             10 WS-SO-TO-ACCOUNT-ID   PIC 9(6).
+             10 WS-SO-AMOUNT          PIC 9(6)V99.
+             10 WS-SO-FREQUENCY-DAYS  PIC 9(3).
+             10 WS-SO-NEXT-RUN-DATE   PIC 9(8).
+             10 WS-SO-STATUS          PIC X(1).
+       01 WS-ORDER-COUNT          PIC 9(3) VALUE 0.
+
+       01 WS-FROM-BALANCE         PIC S9(6)V99 VALUE 0.
+       01 WS-FROM-STATUS          PIC X(1) VALUE "O".
+       01 WS-FROM-FOUND           PIC X VALUE "N".
+       01 WS-FROM-TYPE            PIC X(1) VALUE SPACE.
+       01 WS-FROM-OVERDRAFT-LIMIT PIC 9(6)V99 VALUE 0.
+       01 WS-FROM-LAST-TXN-DATE   PIC 9(8) VALUE 0.
+       01 WS-FROM-DAILY-TXN-COUNT PIC 9(2) VALUE 0.
+       01 WS-FROM-MATURITY-DATE   PIC 9(8) VALUE 0.
+       01 WS-CD-PENALTY-RATE      PIC 9V99 VALUE 0.10.
+       01 WS-PENALTY-AMOUNT       PIC 9(6)V99 VALUE 0.
+       01 WS-TO-BALANCE           PIC S9(6)V99 VALUE 0.
+       01 WS-TO-STATUS            PIC X(1) VALUE "O".
+       01 WS-TO-FOUND             PIC X VALUE "N".
+       01 WS-TO-LAST-TXN-DATE     PIC 9(8) VALUE 0.
+       01 WS-TO-DAILY-TXN-COUNT   PIC 9(2) VALUE 0.
+
+       01 WS-MAX-DAILY-TXN        PIC 9(2) VALUE 10.
+       01 WS-FROM-VELOCITY-OK     PIC X VALUE "Y".
+       01 WS-TO-VELOCITY-OK       PIC X VALUE "Y".
+
+       01 WS-ORDERS-PROCESSED     PIC 9(5) VALUE 0.
+       01 WS-ORDERS-SKIPPED       PIC 9(5) VALUE 0.
+       01 WS-TOTAL-TRANSFERRED    PIC 9(8)V99 VALUE 0.
+
+       01 WS-AUDIT-ACTION         PIC X(20).
+       01 WS-AUDIT-KEY-ID         PIC 9(6).
+       01 WS-AUDIT-DETAIL         PIC X(50).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN.
+           PERFORM READ-STANDING-ORDERS.
+           PERFORM PROCESS-DUE-ORDERS.
+           PERFORM WRITE-UPDATED-ORDERS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           PERFORM INITIALIZE-TRANSACTION-ID.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-DATE.
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-TIME.
+
+       INITIALIZE-TRANSACTION-ID.
+           OPEN INPUT TRANSACTION-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE TR-ID TO WS-TRANSACTION-ID
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-FILE.
+           ADD 1 TO WS-TRANSACTION-ID.
+
+       READ-STANDING-ORDERS.
+           MOVE 0 TO WS-ORDER-COUNT.
+           SET WS-IDX TO 1.
+           OPEN INPUT STANDING-ORDER-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STANDING-ORDER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-ORDER-COUNT < 500
+                           MOVE SO-ID TO WS-SO-ID(WS-IDX)
+                           MOVE SO-FROM-ACCOUNT-ID
+                               TO WS-SO-FROM-ACCOUNT-ID(WS-IDX)
+                           MOVE SO-TO-ACCOUNT-ID
+                               TO WS-SO-TO-ACCOUNT-ID(WS-IDX)
+                           MOVE SO-AMOUNT TO WS-SO-AMOUNT(WS-IDX)
+                           MOVE SO-FREQUENCY-DAYS
+                               TO WS-SO-FREQUENCY-DAYS(WS-IDX)
+                           MOVE SO-NEXT-RUN-DATE
+                               TO WS-SO-NEXT-RUN-DATE(WS-IDX)
+                           MOVE SO-STATUS TO WS-SO-STATUS(WS-IDX)
+                           ADD 1 TO WS-ORDER-COUNT
+                           SET WS-IDX UP BY 1
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STANDING-ORDER-FILE.
+
+       PROCESS-DUE-ORDERS.
+           SET WS-IDX TO 1.
+           PERFORM WS-ORDER-COUNT TIMES
+               IF WS-SO-STATUS(WS-IDX) = "A"
+                   AND WS-SO-NEXT-RUN-DATE(WS-IDX) <= WS-DATE
+                   PERFORM PROCESS-ONE-ORDER
+               END-IF
+               SET WS-IDX UP BY 1
+           END-PERFORM.
+
+       PROCESS-ONE-ORDER.
+           IF WS-SO-FROM-ACCOUNT-ID(WS-IDX)
+               = WS-SO-TO-ACCOUNT-ID(WS-IDX)
+               ADD 1 TO WS-ORDERS-SKIPPED
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM READ-FROM-ACCOUNT.
+           PERFORM READ-TO-ACCOUNT.
+
+           IF WS-FROM-FOUND = "N" OR WS-TO-FOUND = "N"
+               ADD 1 TO WS-ORDERS-SKIPPED
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-FROM-STATUS = "C" OR WS-TO-STATUS = "C"
+               ADD 1 TO WS-ORDERS-SKIPPED
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-VELOCITY-LIMITS.
+           IF WS-FROM-VELOCITY-OK = "N" OR WS-TO-VELOCITY-OK = "N"
+               ADD 1 TO WS-ORDERS-SKIPPED
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO WS-PENALTY-AMOUNT.
+           IF WS-FROM-TYPE = "C"
+               IF WS-SO-AMOUNT(WS-IDX) >
+                   WS-FROM-BALANCE + WS-FROM-OVERDRAFT-LIMIT
+                   ADD 1 TO WS-ORDERS-SKIPPED
+                   EXIT PARAGRAPH
+               END-IF
+           ELSE
+               IF WS-FROM-TYPE = "D"
+                   PERFORM CALCULATE-CD-PENALTY
+               END-IF
+               IF WS-SO-AMOUNT(WS-IDX) + WS-PENALTY-AMOUNT
+                   > WS-FROM-BALANCE
+                   ADD 1 TO WS-ORDERS-SKIPPED
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           SUBTRACT WS-SO-AMOUNT(WS-IDX) FROM WS-FROM-BALANCE.
+           IF WS-PENALTY-AMOUNT > 0
+               SUBTRACT WS-PENALTY-AMOUNT FROM WS-FROM-BALANCE
+           END-IF.
+           ADD WS-SO-AMOUNT(WS-IDX) TO WS-TO-BALANCE.
+           PERFORM UPDATE-FROM-BALANCE.
+           PERFORM UPDATE-TO-BALANCE.
+           PERFORM RECORD-VELOCITY-FROM.
+           PERFORM RECORD-VELOCITY-TO.
+           PERFORM RECORD-STANDING-ORDER-TRANSACTIONS.
+           IF WS-PENALTY-AMOUNT > 0
+               PERFORM RECORD-PENALTY-TRANSACTION
+           END-IF.
+
+           MOVE "STANDING ORDER" TO WS-AUDIT-ACTION.
+           MOVE WS-SO-FROM-ACCOUNT-ID(WS-IDX) TO WS-AUDIT-KEY-ID.
+           STRING "SO " WS-SO-ID(WS-IDX) " amount "
+               WS-SO-AMOUNT(WS-IDX) " to account "
+               WS-SO-TO-ACCOUNT-ID(WS-IDX) DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL.
+           PERFORM RECORD-AUDIT-ENTRY.
+
+           COMPUTE WS-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE)
+               + WS-SO-FREQUENCY-DAYS(WS-IDX).
+           COMPUTE WS-SO-NEXT-RUN-DATE(WS-IDX) =
+               FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER).
+
+           ADD 1 TO WS-ORDERS-PROCESSED.
+           ADD WS-SO-AMOUNT(WS-IDX) TO WS-TOTAL-TRANSFERRED.
+
+       READ-FROM-ACCOUNT.
+           MOVE "N" TO WS-FROM-FOUND.
+           OPEN I-O ACCOUNT-FILE.
+           MOVE WS-SO-FROM-ACCOUNT-ID(WS-IDX) TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FROM-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FROM-FOUND
+                   MOVE AC-BALANCE TO WS-FROM-BALANCE
+                   MOVE AC-STATUS TO WS-FROM-STATUS
+                   MOVE AC-TYPE TO WS-FROM-TYPE
+                   MOVE AC-OVERDRAFT-LIMIT TO WS-FROM-OVERDRAFT-LIMIT
+                   MOVE AC-LAST-TXN-DATE TO WS-FROM-LAST-TXN-DATE
+                   MOVE AC-DAILY-TXN-COUNT TO WS-FROM-DAILY-TXN-COUNT
+                   MOVE AC-MATURITY-DATE TO WS-FROM-MATURITY-DATE
+           END-READ.
+           CLOSE ACCOUNT-FILE.
+
+       READ-TO-ACCOUNT.
+           MOVE "N" TO WS-TO-FOUND.
+           OPEN I-O ACCOUNT-FILE.
+           MOVE WS-SO-TO-ACCOUNT-ID(WS-IDX) TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-TO-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-TO-FOUND
+                   MOVE AC-BALANCE TO WS-TO-BALANCE
+                   MOVE AC-STATUS TO WS-TO-STATUS
+                   MOVE AC-LAST-TXN-DATE TO WS-TO-LAST-TXN-DATE
+                   MOVE AC-DAILY-TXN-COUNT TO WS-TO-DAILY-TXN-COUNT
+           END-READ.
+           CLOSE ACCOUNT-FILE.
+
+       UPDATE-FROM-BALANCE.
+           OPEN I-O ACCOUNT-FILE.
+           MOVE WS-SO-FROM-ACCOUNT-ID(WS-IDX) TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-FROM-BALANCE TO AC-BALANCE
+                   REWRITE ACCOUNT-RECORD
+           END-READ.
+           CLOSE ACCOUNT-FILE.
+
+       UPDATE-TO-BALANCE.
+           OPEN I-O ACCOUNT-FILE.
+           MOVE WS-SO-TO-ACCOUNT-ID(WS-IDX) TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-TO-BALANCE TO AC-BALANCE
+                   REWRITE ACCOUNT-RECORD
+           END-READ.
+           CLOSE ACCOUNT-FILE.
+
+       CHECK-VELOCITY-LIMITS.
+           MOVE "Y" TO WS-FROM-VELOCITY-OK.
+           IF WS-FROM-LAST-TXN-DATE = WS-DATE
+               IF WS-FROM-DAILY-TXN-COUNT >= WS-MAX-DAILY-TXN
+                   MOVE "N" TO WS-FROM-VELOCITY-OK
+               END-IF
+           END-IF.
+           MOVE "Y" TO WS-TO-VELOCITY-OK.
+           IF WS-TO-LAST-TXN-DATE = WS-DATE
+               IF WS-TO-DAILY-TXN-COUNT >= WS-MAX-DAILY-TXN
+                   MOVE "N" TO WS-TO-VELOCITY-OK
+               END-IF
+           END-IF.
+
+       RECORD-VELOCITY-FROM.
+           IF WS-FROM-LAST-TXN-DATE = WS-DATE
+               ADD 1 TO WS-FROM-DAILY-TXN-COUNT
+           ELSE
+               MOVE WS-DATE TO WS-FROM-LAST-TXN-DATE
+               MOVE 1 TO WS-FROM-DAILY-TXN-COUNT
+           END-IF.
+           OPEN I-O ACCOUNT-FILE.
+           MOVE WS-SO-FROM-ACCOUNT-ID(WS-IDX) TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-FROM-LAST-TXN-DATE TO AC-LAST-TXN-DATE
+                   MOVE WS-FROM-DAILY-TXN-COUNT TO AC-DAILY-TXN-COUNT
+                   REWRITE ACCOUNT-RECORD
+           END-READ.
+           CLOSE ACCOUNT-FILE.
+
+       RECORD-VELOCITY-TO.
+           IF WS-TO-LAST-TXN-DATE = WS-DATE
+               ADD 1 TO WS-TO-DAILY-TXN-COUNT
+           ELSE
+               MOVE WS-DATE TO WS-TO-LAST-TXN-DATE
+               MOVE 1 TO WS-TO-DAILY-TXN-COUNT
+           END-IF.
+           OPEN I-O ACCOUNT-FILE.
+           MOVE WS-SO-TO-ACCOUNT-ID(WS-IDX) TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-TO-LAST-TXN-DATE TO AC-LAST-TXN-DATE
+                   MOVE WS-TO-DAILY-TXN-COUNT TO AC-DAILY-TXN-COUNT
+                   REWRITE ACCOUNT-RECORD
+           END-READ.
+           CLOSE ACCOUNT-FILE.
+
+       RECORD-STANDING-ORDER-TRANSACTIONS.
+           OPEN EXTEND TRANSACTION-FILE.
+           MOVE WS-TRANSACTION-ID TO TR-ID.
+           MOVE WS-SO-FROM-ACCOUNT-ID(WS-IDX) TO TR-ACCOUNT-ID.
+           MOVE "X" TO TR-TYPE.
+           MOVE WS-SO-AMOUNT(WS-IDX) TO TR-AMOUNT.
+           MOVE WS-DATE TO TR-DATE.
+           MOVE WS-TIME TO TR-TIME.
+           MOVE "-" TO TR-DIRECTION.
+           WRITE TRANSACTION-RECORD.
+           ADD 1 TO WS-TRANSACTION-ID.
+
+           MOVE WS-TRANSACTION-ID TO TR-ID.
+           MOVE WS-SO-TO-ACCOUNT-ID(WS-IDX) TO TR-ACCOUNT-ID.
+           MOVE "X" TO TR-TYPE.
+           MOVE WS-SO-AMOUNT(WS-IDX) TO TR-AMOUNT.
+           MOVE WS-DATE TO TR-DATE.
+           MOVE WS-TIME TO TR-TIME.
+           MOVE "+" TO TR-DIRECTION.
+           WRITE TRANSACTION-RECORD.
+           CLOSE TRANSACTION-FILE.
+           ADD 1 TO WS-TRANSACTION-ID.
+
+       CALCULATE-CD-PENALTY.
+           MOVE 0 TO WS-PENALTY-AMOUNT.
+           IF WS-DATE < WS-FROM-MATURITY-DATE
+               COMPUTE WS-PENALTY-AMOUNT ROUNDED =
+                   WS-SO-AMOUNT(WS-IDX) * WS-CD-PENALTY-RATE
+           END-IF.
+
+       RECORD-PENALTY-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE.
+           MOVE WS-TRANSACTION-ID TO TR-ID.
+           MOVE WS-SO-FROM-ACCOUNT-ID(WS-IDX) TO TR-ACCOUNT-ID.
+           MOVE "P" TO TR-TYPE.
+           MOVE WS-PENALTY-AMOUNT TO TR-AMOUNT.
+           MOVE WS-DATE TO TR-DATE.
+           MOVE WS-TIME TO TR-TIME.
+           MOVE SPACE TO TR-DIRECTION.
+           WRITE TRANSACTION-RECORD.
+           CLOSE TRANSACTION-FILE.
+           ADD 1 TO WS-TRANSACTION-ID.
+           MOVE "CD EARLY WITHDRAWAL PENALTY" TO WS-AUDIT-ACTION.
+           MOVE WS-SO-FROM-ACCOUNT-ID(WS-IDX) TO WS-AUDIT-KEY-ID.
+           STRING "Penalty " WS-PENALTY-AMOUNT DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL.
+           PERFORM RECORD-AUDIT-ENTRY.
+
+       RECORD-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-FILE.
+           MOVE WS-DATE TO AU-DATE.
+           MOVE WS-TIME TO AU-TIME.
+           MOVE "STANDORD" TO AU-PROGRAM.
+           MOVE WS-AUDIT-ACTION TO AU-ACTION.
+           MOVE WS-AUDIT-KEY-ID TO AU-KEY-ID.
+           MOVE WS-AUDIT-DETAIL TO AU-DETAIL.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       WRITE-UPDATED-ORDERS.
+           OPEN OUTPUT STANDING-ORDER-FILE.
+           SET WS-IDX TO 1.
+           PERFORM WS-ORDER-COUNT TIMES
+               MOVE WS-SO-ID(WS-IDX) TO SO-ID
+               MOVE WS-SO-FROM-ACCOUNT-ID(WS-IDX) TO SO-FROM-ACCOUNT-ID
+               MOVE WS-SO-TO-ACCOUNT-ID(WS-IDX) TO SO-TO-ACCOUNT-ID
+               MOVE WS-SO-AMOUNT(WS-IDX) TO SO-AMOUNT
+               MOVE WS-SO-FREQUENCY-DAYS(WS-IDX) TO SO-FREQUENCY-DAYS
+               MOVE WS-SO-NEXT-RUN-DATE(WS-IDX) TO SO-NEXT-RUN-DATE
+               MOVE WS-SO-STATUS(WS-IDX) TO SO-STATUS
+               WRITE STANDING-ORDER-RECORD
+               SET WS-IDX UP BY 1
+           END-PERFORM.
+           CLOSE STANDING-ORDER-FILE.
+
+       DISPLAY-SUMMARY.
+           DISPLAY "===================================".
+           DISPLAY "STANDING ORDER PROCESSING COMPLETE".
+           DISPLAY "Orders processed: " WS-ORDERS-PROCESSED.
+           DISPLAY "Orders skipped: " WS-ORDERS-SKIPPED.
+           DISPLAY "Total transferred: " WS-TOTAL-TRANSFERRED.
+           DISPLAY "===================================".
