@@ -7,7 +7,9 @@
            SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AC-ID.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,13 +19,34 @@
            05 CR-NAME            PIC X(30).
            05 CR-EMAIL           PIC X(50).
            05 CR-BIRTHDATE       PIC 9(8).
+           05 CR-STATUS          PIC X(1).
+               88 CR-ACTIVE      VALUE "A".
+               88 CR-INACTIVE    VALUE "I".
+           05 CR-PHONE           PIC X(15).
+           05 CR-ADDRESS         PIC X(40).
+           05 CR-CITY            PIC X(20).
+           05 CR-STATE           PIC X(2).
+           05 CR-ZIP             PIC X(10).
 
        FD ACCOUNT-FILE.
        01 ACCOUNT-RECORD.
            05 AC-ID              PIC 9(6).
            05 AC-CUST-ID         PIC 9(5).
            05 AC-TYPE            PIC X(1).
-           05 AC-BALANCE         PIC 9(6)V99.
+               88 AC-SAVINGS     VALUE "S".
+               88 AC-CHECKING    VALUE "C".
+               88 AC-CD          VALUE "D".
+           05 AC-BALANCE         PIC S9(6)V99.
+           05 AC-STATUS          PIC X(1).
+               88 AC-OPEN        VALUE "O".
+               88 AC-CLOSED      VALUE "C".
+           05 AC-OVERDRAFT-LIMIT PIC 9(6)V99.
+           05 AC-JOINT-CUST-ID   PIC 9(5).
+           05 AC-PIN             PIC 9(4).
+           05 AC-LAST-TXN-DATE   PIC 9(8).
+           05 AC-DAILY-TXN-COUNT PIC 9(2).
+           05 AC-MATURITY-DATE   PIC 9(8).
+           05 AC-CD-RATE         PIC 9V9(4).
 
        WORKING-STORAGE SECTION.
        01 WS-CUST-ID         PIC 9(5).
@@ -37,22 +60,115 @@
            05 FILLER          PIC X VALUE "/".
            05 WS-DAY          PIC 9(2).
        01 WS-DUMMY           PIC X.
+       01 WS-LOOKUP-MODE     PIC X.
+       01 WS-SEARCH-TEXT     PIC X(50).
+       01 WS-MATCH-COUNT     PIC 9(3) VALUE 0.
+       01 WS-FIELD-UPPER     PIC X(50).
+       01 WS-SEARCH-UPPER    PIC X(50).
+       01 WS-FIELD-LEN       PIC 9(3).
+       01 WS-SEARCH-LEN      PIC 9(3).
+       01 WS-SCAN-POS        PIC 9(3).
+       01 WS-CONTAINS-FOUND  PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter Customer ID:".
-           ACCEPT WS-CUST-ID.
-           
-           PERFORM GET-CUSTOMER-INFO.
-           
-           IF WS-FOUND = "Y"
-               PERFORM DISPLAY-CUSTOMER-INFO
-               PERFORM GET-CUSTOMER-ACCOUNTS
-           ELSE
-               DISPLAY "Customer ID not found!"
-           END-IF.
-           
+           DISPLAY "Lookup by (I)D, (N)ame, or (E)mail:".
+           ACCEPT WS-LOOKUP-MODE.
+
+           EVALUATE WS-LOOKUP-MODE
+               WHEN "I"
+                   DISPLAY "Enter Customer ID:"
+                   ACCEPT WS-CUST-ID
+                   PERFORM GET-CUSTOMER-INFO
+                   IF WS-FOUND = "Y"
+                       PERFORM DISPLAY-CUSTOMER-INFO
+                       PERFORM GET-CUSTOMER-ACCOUNTS
+                   ELSE
+                       DISPLAY "Customer ID not found!"
+                   END-IF
+               WHEN "N"
+                   DISPLAY "Enter Name (or part of name):"
+                   ACCEPT WS-SEARCH-TEXT
+                   PERFORM SEARCH-BY-NAME
+               WHEN "E"
+                   DISPLAY "Enter Email (or part of email):"
+                   ACCEPT WS-SEARCH-TEXT
+                   PERFORM SEARCH-BY-EMAIL
+               WHEN OTHER
+                   DISPLAY "Invalid Option"
+           END-EVALUATE.
+
            EXIT PROGRAM.
+
+       SEARCH-BY-NAME.
+           MOVE 0 TO WS-MATCH-COUNT.
+           OPEN INPUT CUSTOMER-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE CR-NAME TO WS-FIELD-UPPER
+                       PERFORM CHECK-CONTAINS
+                       IF WS-CONTAINS-FOUND = "Y"
+                           PERFORM DISPLAY-CUSTOMER-INFO
+                           MOVE CR-ID TO WS-CUST-ID
+                           PERFORM GET-CUSTOMER-ACCOUNTS
+                           ADD 1 TO WS-MATCH-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "No customers matched that name."
+           END-IF.
+
+       SEARCH-BY-EMAIL.
+           MOVE 0 TO WS-MATCH-COUNT.
+           OPEN INPUT CUSTOMER-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE CR-EMAIL TO WS-FIELD-UPPER
+                       PERFORM CHECK-CONTAINS
+                       IF WS-CONTAINS-FOUND = "Y"
+                           PERFORM DISPLAY-CUSTOMER-INFO
+                           MOVE CR-ID TO WS-CUST-ID
+                           PERFORM GET-CUSTOMER-ACCOUNTS
+                           ADD 1 TO WS-MATCH-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "No customers matched that email."
+           END-IF.
+
+       CHECK-CONTAINS.
+           MOVE "N" TO WS-CONTAINS-FOUND.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-TEXT))
+               TO WS-SEARCH-UPPER.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-UPPER))
+               TO WS-SEARCH-LEN.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIELD-UPPER))
+               TO WS-FIELD-UPPER.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIELD-UPPER))
+               TO WS-FIELD-LEN.
+           IF WS-SEARCH-LEN = 0 OR WS-SEARCH-LEN > WS-FIELD-LEN
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > (WS-FIELD-LEN - WS-SEARCH-LEN + 1)
+                   OR WS-CONTAINS-FOUND = "Y"
+               IF WS-FIELD-UPPER(WS-SCAN-POS:WS-SEARCH-LEN)
+                   = WS-SEARCH-UPPER(1:WS-SEARCH-LEN)
+                   MOVE "Y" TO WS-CONTAINS-FOUND
+               END-IF
+           END-PERFORM.
            
        GET-CUSTOMER-INFO.
            MOVE "N" TO WS-FOUND.
@@ -78,7 +194,15 @@
            DISPLAY "Customer ID: " CR-ID.
            DISPLAY "Name: " CR-NAME.
            DISPLAY "Email: " CR-EMAIL.
-           
+           DISPLAY "Phone: " CR-PHONE.
+           DISPLAY "Address: " CR-ADDRESS ", " CR-CITY ", " CR-STATE
+               " " CR-ZIP.
+           IF CR-INACTIVE
+               DISPLAY "Status: Inactive"
+           ELSE
+               DISPLAY "Status: Active"
+           END-IF.
+
            MOVE CR-BIRTHDATE(1:4) TO WS-YEAR.
            MOVE CR-BIRTHDATE(5:2) TO WS-MONTH.
            MOVE CR-BIRTHDATE(7:2) TO WS-DAY.
@@ -100,6 +224,7 @@
                        MOVE "Y" TO WS-EOF
                    NOT AT END
                        IF AC-CUST-ID = WS-CUST-ID
+                           OR AC-JOINT-CUST-ID = WS-CUST-ID
                            PERFORM DISPLAY-ACCOUNT-INFO
                            ADD 1 TO WS-ACCOUNT-COUNT
                        END-IF
@@ -117,12 +242,23 @@
            
        DISPLAY-ACCOUNT-INFO.
            DISPLAY "Account ID: " AC-ID.
-           IF AC-TYPE = "S"
-               DISPLAY "Type: Savings"
+           EVALUATE TRUE
+               WHEN AC-SAVINGS
+                   DISPLAY "Type: Savings"
+               WHEN AC-CD
+                   DISPLAY "Type: Certificate of Deposit"
+               WHEN OTHER
+                   DISPLAY "Type: Checking"
+           END-EVALUATE.
+           DISPLAY "Balance: " AC-BALANCE.
+           IF AC-CLOSED
+               DISPLAY "Status: Closed"
            ELSE
-               DISPLAY "Type: Checking"
+               DISPLAY "Status: Open"
+           END-IF.
+           IF AC-JOINT-CUST-ID NOT = 0
+               DISPLAY "Joint Owner Customer ID: " AC-JOINT-CUST-ID
            END-IF.
-           DISPLAY "Balance: " AC-BALANCE.
            DISPLAY "-----------------------------------".
            
        PRESS-ENTER.
