@@ -7,6 +7,19 @@
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-ARCHIVE-FILE ASSIGN TO "CUSTOMER-ARCHIVE.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOCK-FILE ASSIGN TO "CUSTOMER.LCK"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOCK-FILE-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AC-ID.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,11 +29,86 @@
            05 CR-NAME            PIC X(30).
            05 CR-EMAIL           PIC X(50).
            05 CR-BIRTHDATE       PIC 9(8).
+           05 CR-STATUS          PIC X(1).
+               88 CR-ACTIVE      VALUE "A".
+               88 CR-INACTIVE    VALUE "I".
+           05 CR-PHONE           PIC X(15).
+           05 CR-ADDRESS         PIC X(40).
+           05 CR-CITY            PIC X(20).
+           05 CR-STATE           PIC X(2).
+           05 CR-ZIP             PIC X(10).
+
+       FD CUSTOMER-ARCHIVE-FILE.
+       01 CUSTOMER-ARCHIVE-RECORD.
+           05 CRA-ID              PIC 9(5).
+           05 CRA-NAME            PIC X(30).
+           05 CRA-EMAIL           PIC X(50).
+           05 CRA-BIRTHDATE       PIC 9(8).
+           05 CRA-STATUS          PIC X(1).
+           05 CRA-DEACTIVATED-DATE PIC 9(8).
+           05 CRA-PHONE           PIC X(15).
+           05 CRA-ADDRESS         PIC X(40).
+           05 CRA-CITY            PIC X(20).
+           05 CRA-STATE           PIC X(2).
+           05 CRA-ZIP             PIC X(10).
+
+       FD CUSTOMER-BACKUP-FILE.
+       01 CUSTOMER-BACKUP-RECORD.
+           05 CRB-ID              PIC 9(5).
+           05 CRB-NAME            PIC X(30).
+           05 CRB-EMAIL           PIC X(50).
+           05 CRB-BIRTHDATE       PIC 9(8).
+           05 CRB-STATUS          PIC X(1).
+           05 CRB-PHONE           PIC X(15).
+           05 CRB-ADDRESS         PIC X(40).
+           05 CRB-CITY            PIC X(20).
+           05 CRB-STATE           PIC X(2).
+           05 CRB-ZIP             PIC X(10).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AU-DATE            PIC 9(8).
+           05 AU-TIME            PIC 9(6).
+           05 AU-PROGRAM         PIC X(8).
+           05 AU-ACTION          PIC X(20).
+           05 AU-KEY-ID          PIC 9(6).
+           05 AU-DETAIL          PIC X(50).
+
+       FD LOCK-FILE.
+       01 LOCK-RECORD.
+           05 LK-PROGRAM         PIC X(8).
+           05 LK-DATE             PIC 9(8).
+           05 LK-TIME             PIC 9(6).
+
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           05 AC-ID              PIC 9(6).
+           05 AC-CUST-ID         PIC 9(5).
+           05 AC-TYPE            PIC X(1).
+               88 AC-SAVINGS     VALUE "S".
+               88 AC-CHECKING    VALUE "C".
+               88 AC-CD          VALUE "D".
+           05 AC-BALANCE         PIC S9(6)V99.
+           05 AC-STATUS          PIC X(1).
+               88 AC-OPEN        VALUE "O".
+               88 AC-CLOSED      VALUE "C".
+           05 AC-OVERDRAFT-LIMIT PIC 9(6)V99.
+           05 AC-JOINT-CUST-ID   PIC 9(5).
+           05 AC-PIN             PIC 9(4).
+           05 AC-LAST-TXN-DATE   PIC 9(8).
+           05 AC-DAILY-TXN-COUNT PIC 9(2).
+           05 AC-MATURITY-DATE   PIC 9(8).
+           05 AC-CD-RATE         PIC 9V9(4).
 
        WORKING-STORAGE SECTION.
        01 WS-CUSTOMER-ID     PIC 9(5) VALUE 00001.
        01 WS-NAME            PIC X(30).
        01 WS-EMAIL           PIC X(50).
+       01 WS-PHONE           PIC X(15).
+       01 WS-ADDRESS         PIC X(40).
+       01 WS-CITY            PIC X(20).
+       01 WS-STATE           PIC X(2).
+       01 WS-ZIP             PIC X(10).
        01 WS-BIRTHDATE       PIC 9(8).
        01 WS-BIRTH-DATE-NUM  REDEFINES WS-BIRTHDATE PIC 9(8).
        01 WS-ACTION          PIC X VALUE SPACE.
@@ -32,7 +120,14 @@
              10 WS-CR-NAME            PIC X(30).
              10 WS-CR-EMAIL           PIC X(50).
              10 WS-CR-BIRTHDATE       PIC 9(8).
+             10 WS-CR-STATUS          PIC X(1).
+             10 WS-CR-PHONE           PIC X(15).
+             10 WS-CR-ADDRESS         PIC X(40).
+             10 WS-CR-CITY            PIC X(20).
+             10 WS-CR-STATE           PIC X(2).
+             10 WS-CR-ZIP             PIC X(10).
        01 WS-CUSTOMER-COUNT       PIC 9(3) VALUE 0.
+       01 WS-SHIFT-IDX            PIC 9(3) VALUE 0.
        01 WS-VALID-DATA       PIC X VALUE "Y".
        01 WS-ERROR-MESSAGE    PIC X(50).
        01 WS-CURRENT-DATE.
@@ -54,12 +149,31 @@
        01 WS-HAS-SPACE        PIC X VALUE "N".
        01 WS-EMAIL-TRIM       PIC X(50).
        01 WS-EMAIL-LENGTH PIC 9(3) VALUE ZEROS.
+       01 WS-DUP-FOUND        PIC X VALUE "N".
+       01 WS-AUDIT-ACTION     PIC X(20).
+       01 WS-AUDIT-KEY-ID     PIC 9(6).
+       01 WS-AUDIT-DETAIL     PIC X(50).
+       01 WS-CURRENT-DATE-TIME PIC X(16).
+       01 WS-LOCK-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-LOCK-ACQUIRED    PIC X VALUE "N".
+       01 WS-HAS-OPEN-ACCOUNTS PIC X VALUE "N".
+       01 WS-OLD-NAME         PIC X(30).
+       01 WS-BACKUP-DATE      PIC 9(8).
+       01 WS-BACKUP-FILENAME  PIC X(20).
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-CUSTOMER-ID.
-           DISPLAY "R: Register  /  U: Update".
+
+           PERFORM ACQUIRE-LOCK.
+           IF WS-LOCK-ACQUIRED = "N"
+               DISPLAY "Customer file is in use by another session. "
+                   "Please try again shortly."
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "R: Register  /  U: Update  /  D: Deactivate".
            ACCEPT WS-ACTION.
 
            EVALUATE WS-ACTION
@@ -67,11 +181,38 @@
                    PERFORM REGISTER-CUSTOMER
                WHEN "U"
                    PERFORM UPDATE-CUSTOMER
+               WHEN "D"
+                   PERFORM DEACTIVATE-CUSTOMER
                WHEN OTHER
                    DISPLAY "Invalid Option"
            END-EVALUATE.
+
+           PERFORM RELEASE-LOCK.
            EXIT PROGRAM.
 
+       ACQUIRE-LOCK.
+           MOVE "N" TO WS-LOCK-ACQUIRED.
+           OPEN INPUT LOCK-FILE.
+           IF WS-LOCK-FILE-STATUS = "00"
+               CLOSE LOCK-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN OUTPUT LOCK-FILE.
+           MOVE "CUSTREG " TO LK-PROGRAM.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO LK-DATE.
+           ACCEPT WS-CURRENT-DATE-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:6) TO LK-TIME.
+           WRITE LOCK-RECORD.
+           CLOSE LOCK-FILE.
+           MOVE "Y" TO WS-LOCK-ACQUIRED.
+
+       RELEASE-LOCK.
+           IF WS-LOCK-ACQUIRED = "Y"
+               CALL "CBL_DELETE_FILE" USING "CUSTOMER.LCK"
+               MOVE "N" TO WS-LOCK-ACQUIRED
+           END-IF.
+
        INITIALIZE-CUSTOMER-ID.
            OPEN INPUT CUSTOMER-FILE.
            MOVE "N" TO WS-EOF.
@@ -96,23 +237,53 @@
                DISPLAY WS-ERROR-MESSAGE
                EXIT PARAGRAPH
            END-IF.
+
+           PERFORM CHECK-DUPLICATE-EMAIL.
+           IF WS-DUP-FOUND = "Y"
+               DISPLAY "Email already registered to another customer."
+               EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "Enter Birthdate (YYYYMMDD):".
            ACCEPT WS-BIRTHDATE.
-           
+
            PERFORM VALIDATE-BIRTHDATE.
            IF WS-VALID-DATA = "N"
                DISPLAY WS-ERROR-MESSAGE
                EXIT PARAGRAPH
            END-IF.
 
+           DISPLAY "Enter Phone Number:".
+           ACCEPT WS-PHONE.
+           DISPLAY "Enter Mailing Address:".
+           ACCEPT WS-ADDRESS.
+           DISPLAY "Enter City:".
+           ACCEPT WS-CITY.
+           DISPLAY "Enter State:".
+           ACCEPT WS-STATE.
+           DISPLAY "Enter ZIP Code:".
+           ACCEPT WS-ZIP.
+
            OPEN EXTEND CUSTOMER-FILE.
            MOVE WS-CUSTOMER-ID TO CR-ID.
            MOVE WS-NAME TO CR-NAME.
            MOVE WS-EMAIL TO CR-EMAIL.
            MOVE WS-BIRTHDATE TO CR-BIRTHDATE.
+           MOVE "A" TO CR-STATUS.
+           MOVE WS-PHONE TO CR-PHONE.
+           MOVE WS-ADDRESS TO CR-ADDRESS.
+           MOVE WS-CITY TO CR-CITY.
+           MOVE WS-STATE TO CR-STATE.
+           MOVE WS-ZIP TO CR-ZIP.
            WRITE CUSTOMER-RECORD.
            CLOSE CUSTOMER-FILE.
 
+           MOVE "CUSTOMER REGISTERED" TO WS-AUDIT-ACTION.
+           MOVE WS-CUSTOMER-ID TO WS-AUDIT-KEY-ID.
+           STRING "Name " WS-NAME DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL.
+           PERFORM RECORD-AUDIT-ENTRY.
+
            DISPLAY "Customer Registered Successfully!".
            DISPLAY "Customer ID: " WS-CUSTOMER-ID.
            ADD 1 TO WS-CUSTOMER-ID.
@@ -128,14 +299,21 @@
            END-IF.
            
            PERFORM READ-CUSTOMER-FILE.
-           
-           IF WS-FOUND = "Y"
-               PERFORM UPDATE-CUSTOMER-INFO
-           ELSE
+
+           IF WS-FOUND = "N"
                DISPLAY "Customer ID not found!"
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF CR-INACTIVE
+               DISPLAY "Customer is deactivated. Update refused."
+               EXIT PARAGRAPH
            END-IF.
 
+           PERFORM UPDATE-CUSTOMER-INFO.
+
        UPDATE-CUSTOMER-INFO.
+           MOVE CR-NAME TO WS-OLD-NAME.
            DISPLAY "Enter new Name (current: " CR-NAME "):".
            ACCEPT WS-NAME.
            DISPLAY "Enter new Email (current: " CR-EMAIL "):".
@@ -153,10 +331,142 @@
                DISPLAY WS-ERROR-MESSAGE
                EXIT PARAGRAPH
            END-IF.
-           
+
+           DISPLAY "Enter new Phone (current: " CR-PHONE "):".
+           ACCEPT WS-PHONE.
+           DISPLAY "Enter new Address (current: " CR-ADDRESS "):".
+           ACCEPT WS-ADDRESS.
+           DISPLAY "Enter new City (current: " CR-CITY "):".
+           ACCEPT WS-CITY.
+           DISPLAY "Enter new State (current: " CR-STATE "):".
+           ACCEPT WS-STATE.
+           DISPLAY "Enter new ZIP (current: " CR-ZIP "):".
+           ACCEPT WS-ZIP.
+
            PERFORM UPDATE-CUSTOMER-FILE.
+           MOVE "CUSTOMER UPDATED" TO WS-AUDIT-ACTION.
+           MOVE WS-CUSTOMER-ID TO WS-AUDIT-KEY-ID.
+           STRING "Name " FUNCTION TRIM(WS-OLD-NAME) "->"
+               FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL.
+           PERFORM RECORD-AUDIT-ENTRY.
            DISPLAY "Customer updated successfully!".
            
+       DEACTIVATE-CUSTOMER.
+           DISPLAY "Enter Customer ID to deactivate:".
+           ACCEPT WS-CUSTOMER-ID.
+
+           PERFORM VALIDATE-CUSTOMER-ID.
+           IF WS-VALID-DATA = "N"
+               DISPLAY WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM READ-CUSTOMER-FILE.
+           IF WS-FOUND = "N"
+               DISPLAY "Customer ID not found!"
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF CR-INACTIVE
+               DISPLAY "Customer is already deactivated."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-CUSTOMER-HAS-OPEN-ACCOUNTS.
+           IF WS-HAS-OPEN-ACCOUNTS = "Y"
+               DISPLAY "Customer has open accounts. Deactivation "
+                   "refused."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM ARCHIVE-CUSTOMER-RECORD.
+           PERFORM DEACTIVATE-CUSTOMER-IN-FILE.
+
+           MOVE "CUSTOMER DEACTIVATED" TO WS-AUDIT-ACTION.
+           MOVE WS-CUSTOMER-ID TO WS-AUDIT-KEY-ID.
+           MOVE SPACES TO WS-AUDIT-DETAIL.
+           PERFORM RECORD-AUDIT-ENTRY.
+
+           DISPLAY "Customer " WS-CUSTOMER-ID
+               " deactivated and archived.".
+
+       ARCHIVE-CUSTOMER-RECORD.
+           OPEN EXTEND CUSTOMER-ARCHIVE-FILE.
+           MOVE CR-ID TO CRA-ID.
+           MOVE CR-NAME TO CRA-NAME.
+           MOVE CR-EMAIL TO CRA-EMAIL.
+           MOVE CR-BIRTHDATE TO CRA-BIRTHDATE.
+           MOVE "I" TO CRA-STATUS.
+           ACCEPT CRA-DEACTIVATED-DATE FROM DATE YYYYMMDD.
+           MOVE CR-PHONE TO CRA-PHONE.
+           MOVE CR-ADDRESS TO CRA-ADDRESS.
+           MOVE CR-CITY TO CRA-CITY.
+           MOVE CR-STATE TO CRA-STATE.
+           MOVE CR-ZIP TO CRA-ZIP.
+           WRITE CUSTOMER-ARCHIVE-RECORD.
+           CLOSE CUSTOMER-ARCHIVE-FILE.
+
+       DEACTIVATE-CUSTOMER-IN-FILE.
+           PERFORM READ-ALL-CUSTOMERS.
+           PERFORM REMOVE-CUSTOMER-FROM-TABLE.
+           PERFORM WRITE-UPDATED-CUSTOMERS.
+
+       REMOVE-CUSTOMER-FROM-TABLE.
+           MOVE "N" TO WS-FOUND.
+           SET WS-IDX TO 1.
+           PERFORM UNTIL WS-IDX > WS-CUSTOMER-COUNT
+               IF WS-CR-ID(WS-IDX) = WS-CUSTOMER-ID
+                   MOVE "Y" TO WS-FOUND
+               ELSE
+                   IF WS-FOUND = "Y"
+                       COMPUTE WS-SHIFT-IDX = WS-IDX - 1
+                       MOVE WS-CUSTOMER-ENTRY(WS-IDX)
+                           TO WS-CUSTOMER-ENTRY(WS-SHIFT-IDX)
+                   END-IF
+               END-IF
+               SET WS-IDX UP BY 1
+           END-PERFORM.
+           IF WS-FOUND = "Y"
+               SUBTRACT 1 FROM WS-CUSTOMER-COUNT
+           END-IF.
+
+       CHECK-DUPLICATE-EMAIL.
+           MOVE "N" TO WS-DUP-FOUND.
+           OPEN INPUT CUSTOMER-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF FUNCTION LOWER-CASE(FUNCTION TRIM(CR-EMAIL))
+                          = FUNCTION LOWER-CASE(FUNCTION TRIM(WS-EMAIL))
+                           MOVE "Y" TO WS-DUP-FOUND
+                           MOVE "Y" TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+
+       CHECK-CUSTOMER-HAS-OPEN-ACCOUNTS.
+           MOVE "N" TO WS-HAS-OPEN-ACCOUNTS.
+           OPEN INPUT ACCOUNT-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF (AC-CUST-ID = WS-CUSTOMER-ID
+                           OR AC-JOINT-CUST-ID = WS-CUSTOMER-ID)
+                           AND AC-STATUS = "O"
+                           MOVE "Y" TO WS-HAS-OPEN-ACCOUNTS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-FILE.
+
        READ-CUSTOMER-FILE.
            MOVE "N" TO WS-FOUND.
            OPEN INPUT CUSTOMER-FILE.
@@ -183,6 +493,11 @@
                    MOVE WS-NAME TO WS-CR-NAME(WS-IDX)
                    MOVE WS-EMAIL TO WS-CR-EMAIL(WS-IDX)
                    MOVE WS-BIRTHDATE TO WS-CR-BIRTHDATE(WS-IDX)
+                   MOVE WS-PHONE TO WS-CR-PHONE(WS-IDX)
+                   MOVE WS-ADDRESS TO WS-CR-ADDRESS(WS-IDX)
+                   MOVE WS-CITY TO WS-CR-CITY(WS-IDX)
+                   MOVE WS-STATE TO WS-CR-STATE(WS-IDX)
+                   MOVE WS-ZIP TO WS-CR-ZIP(WS-IDX)
                END-IF
                SET WS-IDX UP BY 1
            END-PERFORM.
@@ -199,18 +514,57 @@
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-                       MOVE CR-ID TO WS-CR-ID(WS-IDX)
-                       MOVE CR-NAME TO WS-CR-NAME(WS-IDX)
-                       MOVE CR-EMAIL TO WS-CR-EMAIL(WS-IDX)
-                       MOVE CR-BIRTHDATE TO WS-CR-BIRTHDATE(WS-IDX)
-                       
-                       ADD 1 TO WS-CUSTOMER-COUNT
-                       SET WS-IDX UP BY 1
+                       IF WS-CUSTOMER-COUNT < 100
+                           MOVE CR-ID TO WS-CR-ID(WS-IDX)
+                           MOVE CR-NAME TO WS-CR-NAME(WS-IDX)
+                           MOVE CR-EMAIL TO WS-CR-EMAIL(WS-IDX)
+                           MOVE CR-BIRTHDATE TO WS-CR-BIRTHDATE(WS-IDX)
+                           MOVE CR-STATUS TO WS-CR-STATUS(WS-IDX)
+                           MOVE CR-PHONE TO WS-CR-PHONE(WS-IDX)
+                           MOVE CR-ADDRESS TO WS-CR-ADDRESS(WS-IDX)
+                           MOVE CR-CITY TO WS-CR-CITY(WS-IDX)
+                           MOVE CR-STATE TO WS-CR-STATE(WS-IDX)
+                           MOVE CR-ZIP TO WS-CR-ZIP(WS-IDX)
+
+                           ADD 1 TO WS-CUSTOMER-COUNT
+                           SET WS-IDX UP BY 1
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE CUSTOMER-FILE.
-           
+
+       BACKUP-CUSTOMER-FILE.
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD.
+           STRING "CUSTOMER-" DELIMITED BY SIZE
+                  WS-BACKUP-DATE DELIMITED BY SIZE
+                  ".dat.bak" DELIMITED BY SIZE
+                  INTO WS-BACKUP-FILENAME.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT CUSTOMER-BACKUP-FILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE CR-ID TO CRB-ID
+                       MOVE CR-NAME TO CRB-NAME
+                       MOVE CR-EMAIL TO CRB-EMAIL
+                       MOVE CR-BIRTHDATE TO CRB-BIRTHDATE
+                       MOVE CR-STATUS TO CRB-STATUS
+                       MOVE CR-PHONE TO CRB-PHONE
+                       MOVE CR-ADDRESS TO CRB-ADDRESS
+                       MOVE CR-CITY TO CRB-CITY
+                       MOVE CR-STATE TO CRB-STATE
+                       MOVE CR-ZIP TO CRB-ZIP
+                       WRITE CUSTOMER-BACKUP-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+           CLOSE CUSTOMER-BACKUP-FILE.
+
        WRITE-UPDATED-CUSTOMERS.
+           PERFORM BACKUP-CUSTOMER-FILE.
            OPEN OUTPUT CUSTOMER-FILE.
            SET WS-IDX TO 1.
            PERFORM WS-CUSTOMER-COUNT TIMES
@@ -218,6 +572,12 @@
                MOVE WS-CR-NAME(WS-IDX) TO CR-NAME
                MOVE WS-CR-EMAIL(WS-IDX) TO CR-EMAIL
                MOVE WS-CR-BIRTHDATE(WS-IDX) TO CR-BIRTHDATE
+               MOVE WS-CR-STATUS(WS-IDX) TO CR-STATUS
+               MOVE WS-CR-PHONE(WS-IDX) TO CR-PHONE
+               MOVE WS-CR-ADDRESS(WS-IDX) TO CR-ADDRESS
+               MOVE WS-CR-CITY(WS-IDX) TO CR-CITY
+               MOVE WS-CR-STATE(WS-IDX) TO CR-STATE
+               MOVE WS-CR-ZIP(WS-IDX) TO CR-ZIP
                WRITE CUSTOMER-RECORD
                SET WS-IDX UP BY 1
            END-PERFORM.
@@ -364,8 +724,21 @@
 
        VALIDATE-CUSTOMER-ID.
            MOVE "Y" TO WS-VALID-DATA.
-           
+
            IF WS-CUSTOMER-ID < 1 OR WS-CUSTOMER-ID > 99999
                MOVE "N" TO WS-VALID-DATA
                MOVE "Invalid customer ID format." TO WS-ERROR-MESSAGE
            END-IF.
+
+       RECORD-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-FILE.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO AU-DATE.
+           ACCEPT WS-CURRENT-DATE-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:6) TO AU-TIME.
+           MOVE "CUSTREG" TO AU-PROGRAM.
+           MOVE WS-AUDIT-ACTION TO AU-ACTION.
+           MOVE WS-AUDIT-KEY-ID TO AU-KEY-ID.
+           MOVE WS-AUDIT-DETAIL TO AU-DETAIL.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
