@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AC-ID
+           FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           05 AC-ID              PIC 9(6).
+           05 AC-CUST-ID         PIC 9(5).
+           05 AC-TYPE            PIC X(1).
+               88 AC-SAVINGS     VALUE "S".
+               88 AC-CHECKING    VALUE "C".
+               88 AC-CD          VALUE "D".
+           05 AC-BALANCE         PIC S9(6)V99.
+           05 AC-STATUS          PIC X(1).
+               88 AC-OPEN        VALUE "O".
+               88 AC-CLOSED      VALUE "C".
+           05 AC-OVERDRAFT-LIMIT PIC 9(6)V99.
+           05 AC-JOINT-CUST-ID   PIC 9(5).
+           05 AC-PIN             PIC 9(4).
+           05 AC-LAST-TXN-DATE   PIC 9(8).
+           05 AC-DAILY-TXN-COUNT PIC 9(2).
+           05 AC-MATURITY-DATE   PIC 9(8).
+           05 AC-CD-RATE         PIC 9V9(4).
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TR-ID              PIC 9(8).
+           05 TR-ACCOUNT-ID      PIC 9(6).
+           05 TR-TYPE            PIC X(1).
+               88 TR-DEPOSIT     VALUE "D".
+               88 TR-WITHDRAW    VALUE "W".
+               88 TR-TRANSFER    VALUE "X".
+               88 TR-INTEREST    VALUE "I".
+               88 TR-PENALTY     VALUE "P".
+           05 TR-AMOUNT          PIC 9(6)V99.
+           05 TR-DATE            PIC 9(8).
+           05 TR-TIME            PIC 9(6).
+           05 TR-DIRECTION       PIC X(1).
+               88 TR-DEBIT       VALUE "-".
+               88 TR-CREDIT      VALUE "+".
+
+       FD GL-REPORT-FILE.
+       01 GL-REPORT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-REPORT-FILENAME     PIC X(40).
+       01 WS-EOF                 PIC X VALUE "N".
+       01 WS-POSTING-DATE        PIC 9(8).
+
+       01 WS-DEPOSIT-COUNT       PIC 9(6) VALUE 0.
+       01 WS-DEPOSIT-TOTAL       PIC 9(8)V99 VALUE 0.
+       01 WS-WITHDRAW-COUNT      PIC 9(6) VALUE 0.
+       01 WS-WITHDRAW-TOTAL      PIC 9(8)V99 VALUE 0.
+       01 WS-TRANSFER-COUNT      PIC 9(6) VALUE 0.
+       01 WS-TRANSFER-TOTAL      PIC 9(8)V99 VALUE 0.
+       01 WS-INTEREST-COUNT      PIC 9(6) VALUE 0.
+       01 WS-INTEREST-TOTAL      PIC 9(8)V99 VALUE 0.
+       01 WS-PENALTY-COUNT       PIC 9(6) VALUE 0.
+       01 WS-PENALTY-TOTAL       PIC 9(8)V99 VALUE 0.
+
+       01 WS-SAVINGS-COUNT       PIC 9(5) VALUE 0.
+       01 WS-SAVINGS-BALANCE     PIC S9(8)V99 VALUE 0.
+       01 WS-CHECKING-COUNT      PIC 9(5) VALUE 0.
+       01 WS-CHECKING-BALANCE    PIC S9(8)V99 VALUE 0.
+       01 WS-CD-COUNT            PIC 9(5) VALUE 0.
+       01 WS-CD-BALANCE          PIC S9(8)V99 VALUE 0.
+       01 WS-GRAND-TOTAL-BALANCE PIC S9(8)V99 VALUE 0.
+
+       01 WS-ACCOUNT-FILE-AVAIL  PIC X VALUE "Y".
+       01 WS-CURRENT-TR-AC-TYPE PIC X(1) VALUE SPACE.
+       01 WS-DEP-SAV-COUNT       PIC 9(6) VALUE 0.
+       01 WS-DEP-SAV-TOTAL       PIC 9(8)V99 VALUE 0.
+       01 WS-DEP-CHK-COUNT       PIC 9(6) VALUE 0.
+       01 WS-DEP-CHK-TOTAL       PIC 9(8)V99 VALUE 0.
+       01 WS-DEP-CD-COUNT        PIC 9(6) VALUE 0.
+       01 WS-DEP-CD-TOTAL        PIC 9(8)V99 VALUE 0.
+       01 WS-WD-SAV-COUNT        PIC 9(6) VALUE 0.
+       01 WS-WD-SAV-TOTAL        PIC 9(8)V99 VALUE 0.
+       01 WS-WD-CHK-COUNT        PIC 9(6) VALUE 0.
+       01 WS-WD-CHK-TOTAL        PIC 9(8)V99 VALUE 0.
+       01 WS-WD-CD-COUNT         PIC 9(6) VALUE 0.
+       01 WS-WD-CD-TOTAL         PIC 9(8)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN.
+           PERFORM SUMMARIZE-DAILY-ACTIVITY.
+           PERFORM SUMMARIZE-LEDGER-BALANCES.
+           PERFORM WRITE-GL-REPORT.
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           DISPLAY "Enter Posting Date (YYYYMMDD), blank for today:".
+           ACCEPT WS-POSTING-DATE.
+           IF WS-POSTING-DATE = 0
+               ACCEPT WS-POSTING-DATE FROM DATE YYYYMMDD
+           END-IF.
+           STRING "GLPOST-" DELIMITED BY SIZE
+                  WS-POSTING-DATE DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+                  INTO WS-REPORT-FILENAME.
+
+       SUMMARIZE-DAILY-ACTIVITY.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN INPUT ACCOUNT-FILE.
+           MOVE "Y" TO WS-ACCOUNT-FILE-AVAIL.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+               MOVE "N" TO WS-ACCOUNT-FILE-AVAIL
+           END-IF.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF TR-DATE = WS-POSTING-DATE
+                           PERFORM CLASSIFY-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-FILE.
+           IF WS-ACCOUNT-FILE-AVAIL = "Y"
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+       CLASSIFY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-DEPOSIT
+                   ADD 1 TO WS-DEPOSIT-COUNT
+                   ADD TR-AMOUNT TO WS-DEPOSIT-TOTAL
+                   PERFORM CLASSIFY-ACTIVITY-BY-ACCOUNT-TYPE
+               WHEN TR-WITHDRAW
+                   ADD 1 TO WS-WITHDRAW-COUNT
+                   ADD TR-AMOUNT TO WS-WITHDRAW-TOTAL
+                   PERFORM CLASSIFY-ACTIVITY-BY-ACCOUNT-TYPE
+               WHEN TR-TRANSFER
+                   ADD 1 TO WS-TRANSFER-COUNT
+                   ADD TR-AMOUNT TO WS-TRANSFER-TOTAL
+               WHEN TR-INTEREST
+                   ADD 1 TO WS-INTEREST-COUNT
+                   ADD TR-AMOUNT TO WS-INTEREST-TOTAL
+               WHEN TR-PENALTY
+                   ADD 1 TO WS-PENALTY-COUNT
+                   ADD TR-AMOUNT TO WS-PENALTY-TOTAL
+           END-EVALUATE.
+
+       CLASSIFY-ACTIVITY-BY-ACCOUNT-TYPE.
+           MOVE SPACE TO WS-CURRENT-TR-AC-TYPE.
+           IF WS-ACCOUNT-FILE-AVAIL = "Y"
+               MOVE TR-ACCOUNT-ID TO AC-ID
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       MOVE SPACE TO WS-CURRENT-TR-AC-TYPE
+                   NOT INVALID KEY
+                       MOVE AC-TYPE TO WS-CURRENT-TR-AC-TYPE
+               END-READ
+           END-IF.
+           IF TR-DEPOSIT
+               EVALUATE WS-CURRENT-TR-AC-TYPE
+                   WHEN "S"
+                       ADD 1 TO WS-DEP-SAV-COUNT
+                       ADD TR-AMOUNT TO WS-DEP-SAV-TOTAL
+                   WHEN "D"
+                       ADD 1 TO WS-DEP-CD-COUNT
+                       ADD TR-AMOUNT TO WS-DEP-CD-TOTAL
+                   WHEN "C"
+                       ADD 1 TO WS-DEP-CHK-COUNT
+                       ADD TR-AMOUNT TO WS-DEP-CHK-TOTAL
+               END-EVALUATE
+           ELSE
+               EVALUATE WS-CURRENT-TR-AC-TYPE
+                   WHEN "S"
+                       ADD 1 TO WS-WD-SAV-COUNT
+                       ADD TR-AMOUNT TO WS-WD-SAV-TOTAL
+                   WHEN "D"
+                       ADD 1 TO WS-WD-CD-COUNT
+                       ADD TR-AMOUNT TO WS-WD-CD-TOTAL
+                   WHEN "C"
+                       ADD 1 TO WS-WD-CHK-COUNT
+                       ADD TR-AMOUNT TO WS-WD-CHK-TOTAL
+               END-EVALUATE
+           END-IF.
+
+       SUMMARIZE-LEDGER-BALANCES.
+           OPEN INPUT ACCOUNT-FILE.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM CLASSIFY-ACCOUNT-BALANCE
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-FILE.
+
+       CLASSIFY-ACCOUNT-BALANCE.
+           EVALUATE TRUE
+               WHEN AC-SAVINGS
+                   ADD 1 TO WS-SAVINGS-COUNT
+                   ADD AC-BALANCE TO WS-SAVINGS-BALANCE
+               WHEN AC-CD
+                   ADD 1 TO WS-CD-COUNT
+                   ADD AC-BALANCE TO WS-CD-BALANCE
+               WHEN OTHER
+                   ADD 1 TO WS-CHECKING-COUNT
+                   ADD AC-BALANCE TO WS-CHECKING-BALANCE
+           END-EVALUATE.
+           ADD AC-BALANCE TO WS-GRAND-TOTAL-BALANCE.
+
+       WRITE-GL-REPORT.
+           OPEN OUTPUT GL-REPORT-FILE.
+           MOVE "===================================" TO
+               GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           MOVE "GENERAL LEDGER CONTROL TOTALS" TO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Posting Date: " DELIMITED BY SIZE
+                  WS-POSTING-DATE DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           MOVE "===================================" TO
+               GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+
+           MOVE "DAILY ACTIVITY" TO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Deposits:    Count " DELIMITED BY SIZE
+                  WS-DEPOSIT-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-DEPOSIT-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Withdrawals: Count " DELIMITED BY SIZE
+                  WS-WITHDRAW-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-WITHDRAW-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Transfers:   Count " DELIMITED BY SIZE
+                  WS-TRANSFER-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-TRANSFER-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Interest:    Count " DELIMITED BY SIZE
+                  WS-INTEREST-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-INTEREST-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Penalties:   Count " DELIMITED BY SIZE
+                  WS-PENALTY-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-PENALTY-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+
+           MOVE "===================================" TO
+               GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           MOVE "DAILY ACTIVITY BY ACCOUNT TYPE" TO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Deposits  Savings:  Count " DELIMITED BY SIZE
+                  WS-DEP-SAV-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-DEP-SAV-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Deposits  Checking: Count " DELIMITED BY SIZE
+                  WS-DEP-CHK-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-DEP-CHK-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Deposits  CD:       Count " DELIMITED BY SIZE
+                  WS-DEP-CD-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-DEP-CD-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Withdraw  Savings:  Count " DELIMITED BY SIZE
+                  WS-WD-SAV-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-WD-SAV-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Withdraw  Checking: Count " DELIMITED BY SIZE
+                  WS-WD-CHK-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-WD-CHK-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Withdraw  CD:       Count " DELIMITED BY SIZE
+                  WS-WD-CD-COUNT DELIMITED BY SIZE
+                  " Total " DELIMITED BY SIZE
+                  WS-WD-CD-TOTAL DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+
+           MOVE "===================================" TO
+               GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           MOVE "LEDGER BALANCES" TO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Savings:  Count " DELIMITED BY SIZE
+                  WS-SAVINGS-COUNT DELIMITED BY SIZE
+                  " Balance " DELIMITED BY SIZE
+                  WS-SAVINGS-BALANCE DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Checking: Count " DELIMITED BY SIZE
+                  WS-CHECKING-COUNT DELIMITED BY SIZE
+                  " Balance " DELIMITED BY SIZE
+                  WS-CHECKING-BALANCE DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "CD:       Count " DELIMITED BY SIZE
+                  WS-CD-COUNT DELIMITED BY SIZE
+                  " Balance " DELIMITED BY SIZE
+                  WS-CD-BALANCE DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           STRING "Grand Total Balance: " DELIMITED BY SIZE
+                  WS-GRAND-TOTAL-BALANCE DELIMITED BY SIZE
+                  INTO GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           MOVE "===================================" TO
+               GL-REPORT-LINE.
+           WRITE GL-REPORT-LINE.
+           CLOSE GL-REPORT-FILE.
+
+           DISPLAY "===================================".
+           DISPLAY "GENERAL LEDGER CONTROL TOTALS".
+           DISPLAY "Posting Date: " WS-POSTING-DATE.
+           DISPLAY "Deposits: " WS-DEPOSIT-COUNT " / "
+               WS-DEPOSIT-TOTAL.
+           DISPLAY "Withdrawals: " WS-WITHDRAW-COUNT " / "
+               WS-WITHDRAW-TOTAL.
+           DISPLAY "Transfers: " WS-TRANSFER-COUNT " / "
+               WS-TRANSFER-TOTAL.
+           DISPLAY "Interest: " WS-INTEREST-COUNT " / "
+               WS-INTEREST-TOTAL.
+           DISPLAY "Penalties: " WS-PENALTY-COUNT " / "
+               WS-PENALTY-TOTAL.
+           DISPLAY "Deposits by type - Savings: " WS-DEP-SAV-COUNT
+               " Checking: " WS-DEP-CHK-COUNT " CD: " WS-DEP-CD-COUNT.
+           DISPLAY "Withdrawals by type - Savings: " WS-WD-SAV-COUNT
+               " Checking: " WS-WD-CHK-COUNT " CD: " WS-WD-CD-COUNT.
+           DISPLAY "Savings balance: "  WS-SAVINGS-BALANCE.
+           DISPLAY "Checking balance: " WS-CHECKING-BALANCE.
+           DISPLAY "CD balance: " WS-CD-BALANCE.
+           DISPLAY "Grand total balance: " WS-GRAND-TOTAL-BALANCE.
+           DISPLAY "===================================".
+           DISPLAY "GL report written to: " WS-REPORT-FILENAME.
