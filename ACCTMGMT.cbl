@@ -5,9 +5,23 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AC-ID
+           FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
            SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-FILE ASSIGN TO "BATCH.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BATCH-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BATCH.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT LOCK-FILE ASSIGN TO "ACCOUNT.LCK"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOCK-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,7 +30,20 @@
            05 AC-ID              PIC 9(6).
            05 AC-CUST-ID         PIC 9(5).
            05 AC-TYPE            PIC X(1).
-           05 AC-BALANCE         PIC 9(6)V99.
+               88 AC-SAVINGS     VALUE "S".
+               88 AC-CHECKING    VALUE "C".
+               88 AC-CD          VALUE "D".
+           05 AC-BALANCE         PIC S9(6)V99.
+           05 AC-STATUS          PIC X(1).
+               88 AC-OPEN        VALUE "O".
+               88 AC-CLOSED      VALUE "C".
+           05 AC-OVERDRAFT-LIMIT PIC 9(6)V99.
+           05 AC-JOINT-CUST-ID   PIC 9(5).
+           05 AC-PIN             PIC 9(4).
+           05 AC-LAST-TXN-DATE   PIC 9(8).
+           05 AC-DAILY-TXN-COUNT PIC 9(2).
+           05 AC-MATURITY-DATE   PIC 9(8).
+           05 AC-CD-RATE         PIC 9V9(4).
 
        FD TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
@@ -25,9 +52,42 @@
            05 TR-TYPE            PIC X(1).
                88 TR-DEPOSIT     VALUE "D".
                88 TR-WITHDRAW    VALUE "W".
+               88 TR-TRANSFER    VALUE "X".
+               88 TR-INTEREST    VALUE "I".
+               88 TR-PENALTY     VALUE "P".
            05 TR-AMOUNT          PIC 9(6)V99.
            05 TR-DATE            PIC 9(8).
            05 TR-TIME            PIC 9(6).
+           05 TR-DIRECTION       PIC X(1).
+               88 TR-DEBIT       VALUE "-".
+               88 TR-CREDIT      VALUE "+".
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AU-DATE            PIC 9(8).
+           05 AU-TIME            PIC 9(6).
+           05 AU-PROGRAM         PIC X(8).
+           05 AU-ACTION          PIC X(20).
+           05 AU-KEY-ID          PIC 9(6).
+           05 AU-DETAIL          PIC X(50).
+
+       FD BATCH-FILE.
+       01 BATCH-RECORD.
+           05 BR-ACCOUNT-ID      PIC 9(6).
+           05 BR-TYPE            PIC X(1).
+               88 BR-DEPOSIT     VALUE "D".
+               88 BR-WITHDRAW    VALUE "W".
+           05 BR-AMOUNT          PIC 9(6)V99.
+           05 BR-PIN             PIC 9(4).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD      PIC 9(5).
+
+       FD LOCK-FILE.
+       01 LOCK-RECORD.
+           05 LK-PROGRAM         PIC X(8).
+           05 LK-DATE             PIC 9(8).
+           05 LK-TIME             PIC 9(6).
 
        WORKING-STORAGE SECTION.
        01 WS-ACCOUNT-ID      PIC 9(6) VALUE 100001.
@@ -35,7 +95,8 @@
        01 WS-ACCTYPE         PIC X(1).
            88 SAVINGS        VALUE "S".
            88 CHECKING       VALUE "C".
-       01 WS-BALANCE         PIC 9(6)V99 VALUE 0.
+           88 CD-ACCOUNT     VALUE "D".
+       01 WS-BALANCE         PIC S9(6)V99 VALUE 0.
        01 WS-AMOUNT          PIC 9(6)V99.
        01 WS-ACTION          PIC X.
        01 WS-EOF             PIC X VALUE "N".
@@ -49,18 +110,55 @@
        01 WS-MAX-AMOUNT       PIC 9(6)V99 VALUE 999999.99.
        01 WS-ERROR-MESSAGE    PIC X(50).
        
-       01 WS-ACCOUNT-TABLE.
-          05 WS-ACCOUNT-ENTRY OCCURS 100 TIMES INDEXED BY WS-IDX.
-             10 WS-AC-ID              PIC 9(6).
-             10 WS-AC-CUST-ID         PIC 9(5).
-             10 WS-AC-TYPE            PIC X(1).
-             10 WS-AC-BALANCE         PIC 9(6)V99.
-       01 WS-ACCOUNT-COUNT       PIC 9(3) VALUE 0.
+       01 WS-ACCOUNT-FILE-STATUS PIC X(2) VALUE "00".
+
+       01 WS-DEST-ACCOUNT-ID  PIC 9(6) VALUE 0.
+       01 WS-DEST-FOUND       PIC X VALUE "N".
+       01 WS-DEST-STATUS      PIC X(1) VALUE "O".
+       01 WS-DEST-BALANCE     PIC S9(6)V99 VALUE 0.
+       01 WS-SOURCE-BALANCE   PIC S9(6)V99 VALUE 0.
+       01 WS-ACCOUNT-STATUS   PIC X(1) VALUE "O".
+       01 WS-CLOSE-REQUEST    PIC X(1) VALUE "N".
+       01 WS-CURRENT-AC-TYPE  PIC X(1) VALUE "S".
+       01 WS-OVERDRAFT-LIMIT  PIC 9(6)V99 VALUE 0.
+       01 WS-JOINT-CUST-ID    PIC 9(5) VALUE 0.
+       01 WS-PIN              PIC 9(4).
+       01 WS-CURRENT-PIN      PIC 9(4).
+       01 WS-LAST-TXN-DATE    PIC 9(8) VALUE 0.
+       01 WS-DAILY-TXN-COUNT  PIC 9(2) VALUE 0.
+       01 WS-MAX-DAILY-TXN    PIC 9(2) VALUE 10.
+       01 WS-VELOCITY-OK      PIC X VALUE "Y".
+       01 WS-MATURITY-DATE    PIC 9(8) VALUE 0.
+       01 WS-CD-PENALTY-RATE  PIC 9V99 VALUE 0.10.
+       01 WS-PENALTY-AMOUNT   PIC 9(6)V99 VALUE 0.
+       01 WS-CD-RATE          PIC 9V9(4) VALUE 0.
+
+       01 WS-AUDIT-ACTION     PIC X(20).
+       01 WS-AUDIT-KEY-ID     PIC 9(6).
+       01 WS-AUDIT-DETAIL     PIC X(50).
+       01 WS-OLD-BALANCE      PIC S9(6)V99 VALUE 0.
+
+       01 WS-BATCH-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-BATCH-COUNT      PIC 9(5) VALUE 0.
+       01 WS-BATCH-SUCCESS    PIC 9(5) VALUE 0.
+       01 WS-BATCH-FAILED     PIC 9(5) VALUE 0.
+       01 WS-CKPT-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-CHECKPOINT-COUNT PIC 9(5) VALUE 0.
+       01 WS-LOCK-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-LOCK-ACQUIRED    PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-IDS.
-           DISPLAY "A: Add Account  /  D: Deposit  /  W: Withdraw".
+
+           PERFORM ACQUIRE-LOCK.
+           IF WS-LOCK-ACQUIRED = "N"
+               DISPLAY "Account file is in use by another session. "
+                   "Please try again shortly."
+               EXIT PROGRAM
+           END-IF.
+           DISPLAY "A: Add Account  /  D: Deposit  /  W: Withdraw  /  "
+               "T: Transfer  /  C: Close Account  /  B: Batch".
            ACCEPT WS-ACTION.
 
            EVALUATE WS-ACTION
@@ -70,11 +168,40 @@
                    PERFORM DEPOSIT
                WHEN "W"
                    PERFORM WITHDRAW
+               WHEN "T"
+                   PERFORM TRANSFER
+               WHEN "C"
+                   PERFORM CLOSE-ACCOUNT
+               WHEN "B"
+                   PERFORM PROCESS-BATCH-TRANSACTIONS
                WHEN OTHER
                    DISPLAY "Invalid Option"
            END-EVALUATE.
+
+           PERFORM RELEASE-LOCK.
            EXIT PROGRAM.
 
+       ACQUIRE-LOCK.
+           MOVE "N" TO WS-LOCK-ACQUIRED.
+           OPEN INPUT LOCK-FILE.
+           IF WS-LOCK-FILE-STATUS = "00"
+               CLOSE LOCK-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN OUTPUT LOCK-FILE.
+           MOVE "ACCTMGMT" TO LK-PROGRAM.
+           MOVE WS-DATE TO LK-DATE.
+           MOVE WS-TIME TO LK-TIME.
+           WRITE LOCK-RECORD.
+           CLOSE LOCK-FILE.
+           MOVE "Y" TO WS-LOCK-ACQUIRED.
+
+       RELEASE-LOCK.
+           IF WS-LOCK-ACQUIRED = "Y"
+               CALL "CBL_DELETE_FILE" USING "ACCOUNT.LCK"
+               MOVE "N" TO WS-LOCK-ACQUIRED
+           END-IF.
+
        INITIALIZE-IDS.
            PERFORM INITIALIZE-ACCOUNT-ID.
            PERFORM INITIALIZE-TRANSACTION-ID.
@@ -84,9 +211,13 @@
 
        INITIALIZE-ACCOUNT-ID.
            OPEN INPUT ACCOUNT-FILE.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+               CLOSE ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF.
            MOVE "N" TO WS-EOF.
            PERFORM UNTIL WS-EOF = "Y"
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
@@ -120,24 +251,74 @@
                EXIT PARAGRAPH
            END-IF.
            
-           DISPLAY "Account Type (S/C):".
+           DISPLAY "Account Type (S/C/D):".
            ACCEPT WS-ACCTYPE.
 
-           IF SAVINGS OR CHECKING
-               OPEN EXTEND ACCOUNT-FILE
+           IF SAVINGS OR CHECKING OR CD-ACCOUNT
+               MOVE 0 TO WS-OVERDRAFT-LIMIT
+               MOVE 0 TO WS-MATURITY-DATE
+               MOVE 0 TO WS-CD-RATE
+               IF CHECKING
+                   DISPLAY "Enter Overdraft Limit (0 for none):"
+                   ACCEPT WS-OVERDRAFT-LIMIT
+               END-IF
+               IF CD-ACCOUNT
+                   DISPLAY "Enter Maturity Date (YYYYMMDD):"
+                   ACCEPT WS-MATURITY-DATE
+                   DISPLAY "Enter Monthly Interest Rate (e.g. "
+                       "0.0075 for 0.75%):"
+                   ACCEPT WS-CD-RATE
+               END-IF
+
+               DISPLAY "Enter Joint Owner Customer ID (0 for none):"
+               ACCEPT WS-JOINT-CUST-ID
+               IF WS-JOINT-CUST-ID NOT = 0
+                   IF WS-JOINT-CUST-ID < 1 OR WS-JOINT-CUST-ID > 99999
+                       DISPLAY "Invalid joint owner customer ID format."
+                       MOVE 0 TO WS-JOINT-CUST-ID
+                   END-IF
+               END-IF
+
+               DISPLAY "Enter 4-digit PIN for this account:"
+               ACCEPT WS-PIN
+
+               PERFORM OPEN-ACCOUNT-IO
                MOVE WS-ACCOUNT-ID TO AC-ID
                MOVE WS-CUST-ID TO AC-CUST-ID
                MOVE WS-ACCTYPE TO AC-TYPE
                MOVE 0 TO AC-BALANCE
+               MOVE "O" TO AC-STATUS
+               MOVE WS-OVERDRAFT-LIMIT TO AC-OVERDRAFT-LIMIT
+               MOVE WS-JOINT-CUST-ID TO AC-JOINT-CUST-ID
+               MOVE WS-PIN TO AC-PIN
+               MOVE WS-MATURITY-DATE TO AC-MATURITY-DATE
+               MOVE WS-CD-RATE TO AC-CD-RATE
                WRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Account ID already exists."
+               END-WRITE
                CLOSE ACCOUNT-FILE
-               
+
+               MOVE "ACCOUNT OPENED" TO WS-AUDIT-ACTION
+               MOVE WS-ACCOUNT-ID TO WS-AUDIT-KEY-ID
+               STRING "Customer " WS-CUST-ID " opened account type "
+                   WS-ACCTYPE DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+               PERFORM RECORD-AUDIT-ENTRY
+
                DISPLAY "Account created. ID: " WS-ACCOUNT-ID
                ADD 1 TO WS-ACCOUNT-ID
            ELSE
                DISPLAY "Invalid account type."
            END-IF.
 
+       OPEN-ACCOUNT-IO.
+           OPEN I-O ACCOUNT-FILE.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF.
+
        DEPOSIT.
            DISPLAY "Enter Account ID:".
            ACCEPT WS-ACCOUNT-ID.
@@ -149,22 +330,43 @@
            END-IF.
            
            PERFORM READ-ACCOUNT.
-           
-           IF WS-FOUND = "Y"
-               PERFORM PROCESS-DEPOSIT
-           ELSE
+
+           IF WS-FOUND = "N"
                DISPLAY "Account not found!"
+               EXIT PARAGRAPH
            END-IF.
-           
+
+           IF WS-ACCOUNT-STATUS = "C"
+               DISPLAY "Account is closed. Deposit refused."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-VELOCITY-LIMIT.
+           IF WS-VELOCITY-OK = "N"
+               DISPLAY "Daily transaction limit reached for this "
+                   "account. Deposit refused."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM PROCESS-DEPOSIT.
+
        PROCESS-DEPOSIT.
            DISPLAY "Enter Amount to Deposit:".
            ACCEPT WS-AMOUNT.
-           
+
            PERFORM VALIDATE-AMOUNT.
            IF WS-VALID-DATA = "Y"
+               MOVE WS-BALANCE TO WS-OLD-BALANCE
                ADD WS-AMOUNT TO WS-BALANCE
                PERFORM UPDATE-ACCOUNT-BALANCE
+               PERFORM RECORD-VELOCITY
                PERFORM RECORD-TRANSACTION
+               MOVE "DEPOSIT" TO WS-AUDIT-ACTION
+               MOVE WS-ACCOUNT-ID TO WS-AUDIT-KEY-ID
+               STRING "Amt " WS-AMOUNT " bal " WS-OLD-BALANCE
+                   "->" WS-BALANCE DELIMITED BY SIZE
+                   INTO WS-AUDIT-DETAIL
+               PERFORM RECORD-AUDIT-ENTRY
                DISPLAY "Deposit Successful. Balance: " WS-BALANCE
            ELSE
                DISPLAY WS-ERROR-MESSAGE
@@ -181,94 +383,525 @@
            END-IF.
            
            PERFORM READ-ACCOUNT.
-           
-           IF WS-FOUND = "Y"
-               PERFORM PROCESS-WITHDRAW
-           ELSE
+
+           IF WS-FOUND = "N"
                DISPLAY "Account not found!"
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-ACCOUNT-STATUS = "C"
+               DISPLAY "Account is closed. Withdrawal refused."
+               EXIT PARAGRAPH
            END-IF.
+
+           DISPLAY "Enter PIN:".
+           ACCEPT WS-PIN.
+           IF WS-PIN NOT = WS-CURRENT-PIN
+               DISPLAY "Incorrect PIN. Withdrawal refused."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-VELOCITY-LIMIT.
+           IF WS-VELOCITY-OK = "N"
+               DISPLAY "Daily transaction limit reached for this "
+                   "account. Withdrawal refused."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM PROCESS-WITHDRAW.
            
        PROCESS-WITHDRAW.
            DISPLAY "Enter Amount to Withdraw:".
            ACCEPT WS-AMOUNT.
-           
+           MOVE 0 TO WS-PENALTY-AMOUNT.
+
            PERFORM VALIDATE-AMOUNT.
            IF WS-VALID-DATA = "Y"
-               IF WS-AMOUNT > WS-BALANCE
-                   DISPLAY "Insufficient funds."
+               IF WS-CURRENT-AC-TYPE = "C"
+                   IF WS-BALANCE - WS-AMOUNT < 0 - WS-OVERDRAFT-LIMIT
+                       DISPLAY "Insufficient funds. Overdraft limit "
+                           "exceeded."
+                   ELSE
+                       PERFORM COMPLETE-WITHDRAW
+                   END-IF
                ELSE
-                   PERFORM COMPLETE-WITHDRAW
+                   IF WS-CURRENT-AC-TYPE = "D"
+                       PERFORM CALCULATE-CD-PENALTY
+                   END-IF
+                   IF WS-AMOUNT + WS-PENALTY-AMOUNT > WS-BALANCE
+                       DISPLAY "Insufficient funds."
+                   ELSE
+                       PERFORM COMPLETE-WITHDRAW
+                   END-IF
                END-IF
            ELSE
                DISPLAY WS-ERROR-MESSAGE
            END-IF.
-           
+
+       CALCULATE-CD-PENALTY.
+           MOVE 0 TO WS-PENALTY-AMOUNT.
+           IF WS-DATE < WS-MATURITY-DATE
+               COMPUTE WS-PENALTY-AMOUNT ROUNDED =
+                   WS-AMOUNT * WS-CD-PENALTY-RATE
+               DISPLAY "This CD has not matured. An early withdrawal "
+                   "penalty of " WS-PENALTY-AMOUNT " applies."
+           END-IF.
+
        COMPLETE-WITHDRAW.
+           MOVE WS-BALANCE TO WS-OLD-BALANCE.
            SUBTRACT WS-AMOUNT FROM WS-BALANCE.
+           IF WS-PENALTY-AMOUNT > 0
+               SUBTRACT WS-PENALTY-AMOUNT FROM WS-BALANCE
+           END-IF.
            PERFORM UPDATE-ACCOUNT-BALANCE.
+           PERFORM RECORD-VELOCITY.
            PERFORM RECORD-TRANSACTION.
+           MOVE "WITHDRAWAL" TO WS-AUDIT-ACTION.
+           MOVE WS-ACCOUNT-ID TO WS-AUDIT-KEY-ID.
+           STRING "Amt " WS-AMOUNT " bal " WS-OLD-BALANCE
+               "->" WS-BALANCE DELIMITED BY SIZE INTO WS-AUDIT-DETAIL.
+           PERFORM RECORD-AUDIT-ENTRY.
+           IF WS-PENALTY-AMOUNT > 0
+               PERFORM RECORD-PENALTY-TRANSACTION
+           END-IF.
            DISPLAY "Withdrawn successfully. Balance: " WS-BALANCE.
-           
-       READ-ACCOUNT.
-           MOVE "N" TO WS-FOUND.
-           OPEN INPUT ACCOUNT-FILE.
+
+       RECORD-PENALTY-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE.
+           MOVE WS-TRANSACTION-ID TO TR-ID.
+           MOVE WS-ACCOUNT-ID TO TR-ACCOUNT-ID.
+           MOVE "P" TO TR-TYPE.
+           MOVE WS-PENALTY-AMOUNT TO TR-AMOUNT.
+           MOVE WS-DATE TO TR-DATE.
+           MOVE WS-TIME TO TR-TIME.
+           MOVE SPACE TO TR-DIRECTION.
+           WRITE TRANSACTION-RECORD.
+           CLOSE TRANSACTION-FILE.
+           ADD 1 TO WS-TRANSACTION-ID.
+           MOVE "CD EARLY WITHDRAWAL PENALTY" TO WS-AUDIT-ACTION.
+           MOVE WS-ACCOUNT-ID TO WS-AUDIT-KEY-ID.
+           STRING "Penalty " WS-PENALTY-AMOUNT DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL.
+           PERFORM RECORD-AUDIT-ENTRY.
+
+       PROCESS-BATCH-TRANSACTIONS.
+           MOVE 0 TO WS-DEST-ACCOUNT-ID.
+           MOVE 0 TO WS-BATCH-COUNT.
+           MOVE 0 TO WS-BATCH-SUCCESS.
+           MOVE 0 TO WS-BATCH-FAILED.
+
+           OPEN INPUT BATCH-FILE.
+           IF WS-BATCH-FILE-STATUS = "35"
+               DISPLAY "No batch file (BATCH.dat) found."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM READ-CHECKPOINT.
+           IF WS-CHECKPOINT-COUNT > 0
+               DISPLAY "Resuming batch run after record "
+                   WS-CHECKPOINT-COUNT " from a prior run."
+           END-IF.
+
            MOVE "N" TO WS-EOF.
            PERFORM UNTIL WS-EOF = "Y"
-               READ ACCOUNT-FILE
+               READ BATCH-FILE
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-                       IF AC-ID = WS-ACCOUNT-ID
-                           MOVE "Y" TO WS-FOUND
-                           MOVE "Y" TO WS-EOF
-                           MOVE AC-BALANCE TO WS-BALANCE
+                       ADD 1 TO WS-BATCH-COUNT
+                       IF WS-BATCH-COUNT > WS-CHECKPOINT-COUNT
+                           PERFORM PROCESS-BATCH-RECORD
+                           PERFORM WRITE-CHECKPOINT
                        END-IF
                END-READ
            END-PERFORM.
+           CLOSE BATCH-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+
+           DISPLAY "===================================".
+           DISPLAY "BATCH PROCESSING COMPLETE".
+           DISPLAY "Records read: " WS-BATCH-COUNT.
+           DISPLAY "Successful: " WS-BATCH-SUCCESS.
+           DISPLAY "Failed: " WS-BATCH-FAILED.
+           DISPLAY "===================================".
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-COUNT
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-BATCH-COUNT TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-BATCH-RECORD.
+           MOVE BR-ACCOUNT-ID TO WS-ACCOUNT-ID.
+           PERFORM VALIDATE-ACCOUNT-ID.
+           IF WS-VALID-DATA = "N"
+               DISPLAY "Batch record " WS-BATCH-COUNT ": "
+                   WS-ERROR-MESSAGE
+               ADD 1 TO WS-BATCH-FAILED
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM READ-ACCOUNT.
+           IF WS-FOUND = "N"
+               DISPLAY "Batch record " WS-BATCH-COUNT
+                   ": account not found."
+               ADD 1 TO WS-BATCH-FAILED
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-ACCOUNT-STATUS = "C"
+               DISPLAY "Batch record " WS-BATCH-COUNT
+                   ": account is closed."
+               ADD 1 TO WS-BATCH-FAILED
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE BR-AMOUNT TO WS-AMOUNT.
+           PERFORM VALIDATE-AMOUNT.
+           IF WS-VALID-DATA = "N"
+               DISPLAY "Batch record " WS-BATCH-COUNT ": "
+                   WS-ERROR-MESSAGE
+               ADD 1 TO WS-BATCH-FAILED
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-VELOCITY-LIMIT.
+           IF WS-VELOCITY-OK = "N"
+               DISPLAY "Batch record " WS-BATCH-COUNT
+                   ": daily transaction limit reached."
+               ADD 1 TO WS-BATCH-FAILED
+               EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN BR-DEPOSIT
+                   MOVE "D" TO WS-ACTION
+                   ADD WS-AMOUNT TO WS-BALANCE
+                   PERFORM UPDATE-ACCOUNT-BALANCE
+                   PERFORM RECORD-VELOCITY
+                   PERFORM RECORD-TRANSACTION
+                   MOVE "BATCH DEPOSIT" TO WS-AUDIT-ACTION
+                   MOVE WS-ACCOUNT-ID TO WS-AUDIT-KEY-ID
+                   STRING "Amount " WS-AMOUNT " new balance "
+                       WS-BALANCE DELIMITED BY SIZE
+                       INTO WS-AUDIT-DETAIL
+                   PERFORM RECORD-AUDIT-ENTRY
+                   ADD 1 TO WS-BATCH-SUCCESS
+               WHEN BR-WITHDRAW
+                   MOVE 0 TO WS-PENALTY-AMOUNT
+                   IF BR-PIN NOT = WS-CURRENT-PIN
+                       DISPLAY "Batch record " WS-BATCH-COUNT
+                           ": incorrect PIN."
+                       ADD 1 TO WS-BATCH-FAILED
+                       EXIT PARAGRAPH
+                   END-IF
+                   IF WS-CURRENT-AC-TYPE = "C"
+                       IF WS-BALANCE - WS-AMOUNT
+                           < 0 - WS-OVERDRAFT-LIMIT
+                           DISPLAY "Batch record " WS-BATCH-COUNT
+                               ": insufficient funds."
+                           ADD 1 TO WS-BATCH-FAILED
+                           EXIT PARAGRAPH
+                       END-IF
+                   ELSE
+                       IF WS-CURRENT-AC-TYPE = "D"
+                           PERFORM CALCULATE-CD-PENALTY
+                       END-IF
+                       IF WS-AMOUNT + WS-PENALTY-AMOUNT > WS-BALANCE
+                           DISPLAY "Batch record " WS-BATCH-COUNT
+                               ": insufficient funds."
+                           ADD 1 TO WS-BATCH-FAILED
+                           EXIT PARAGRAPH
+                       END-IF
+                   END-IF
+                   MOVE "W" TO WS-ACTION
+                   SUBTRACT WS-AMOUNT FROM WS-BALANCE
+                   IF WS-PENALTY-AMOUNT > 0
+                       SUBTRACT WS-PENALTY-AMOUNT FROM WS-BALANCE
+                   END-IF
+                   PERFORM UPDATE-ACCOUNT-BALANCE
+                   PERFORM RECORD-VELOCITY
+                   PERFORM RECORD-TRANSACTION
+                   MOVE "BATCH WITHDRAWAL" TO WS-AUDIT-ACTION
+                   MOVE WS-ACCOUNT-ID TO WS-AUDIT-KEY-ID
+                   STRING "Amount " WS-AMOUNT " new balance "
+                       WS-BALANCE DELIMITED BY SIZE
+                       INTO WS-AUDIT-DETAIL
+                   PERFORM RECORD-AUDIT-ENTRY
+                   IF WS-PENALTY-AMOUNT > 0
+                       PERFORM RECORD-PENALTY-TRANSACTION
+                   END-IF
+                   ADD 1 TO WS-BATCH-SUCCESS
+               WHEN OTHER
+                   DISPLAY "Batch record " WS-BATCH-COUNT
+                       ": invalid transaction type."
+                   ADD 1 TO WS-BATCH-FAILED
+           END-EVALUATE.
+
+       CLOSE-ACCOUNT.
+           MOVE "N" TO WS-CLOSE-REQUEST.
+           MOVE 0 TO WS-DEST-ACCOUNT-ID.
+           DISPLAY "Enter Account ID to close:".
+           ACCEPT WS-ACCOUNT-ID.
+
+           PERFORM VALIDATE-ACCOUNT-ID.
+           IF WS-VALID-DATA = "N"
+               DISPLAY WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM READ-ACCOUNT.
+           IF WS-FOUND = "N"
+               DISPLAY "Account not found!"
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-ACCOUNT-STATUS = "C"
+               DISPLAY "Account is already closed."
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-BALANCE NOT = 0
+               DISPLAY "Account balance must be zero to close."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Y" TO WS-CLOSE-REQUEST.
+           PERFORM UPDATE-ACCOUNT-BALANCE.
+           MOVE "N" TO WS-CLOSE-REQUEST.
+           MOVE "ACCOUNT CLOSED" TO WS-AUDIT-ACTION.
+           MOVE WS-ACCOUNT-ID TO WS-AUDIT-KEY-ID.
+           MOVE SPACES TO WS-AUDIT-DETAIL.
+           PERFORM RECORD-AUDIT-ENTRY.
+           DISPLAY "Account " WS-ACCOUNT-ID " closed.".
+
+       TRANSFER.
+           MOVE 0 TO WS-DEST-ACCOUNT-ID.
+           DISPLAY "Enter Source Account ID:".
+           ACCEPT WS-ACCOUNT-ID.
+
+           PERFORM VALIDATE-ACCOUNT-ID.
+           IF WS-VALID-DATA = "N"
+               DISPLAY WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM READ-ACCOUNT.
+           IF WS-FOUND = "N"
+               DISPLAY "Source account not found!"
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-ACCOUNT-STATUS = "C"
+               DISPLAY "Source account is closed. Transfer refused."
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Enter PIN:".
+           ACCEPT WS-PIN.
+           IF WS-PIN NOT = WS-CURRENT-PIN
+               DISPLAY "Incorrect PIN. Transfer refused."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-VELOCITY-LIMIT.
+           IF WS-VELOCITY-OK = "N"
+               DISPLAY "Daily transaction limit reached for this "
+                   "account. Transfer refused."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-BALANCE TO WS-SOURCE-BALANCE.
+
+           DISPLAY "Enter Destination Account ID:".
+           ACCEPT WS-DEST-ACCOUNT-ID.
+
+           PERFORM VALIDATE-DEST-ACCOUNT-ID.
+           IF WS-VALID-DATA = "N"
+               DISPLAY WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-DEST-ACCOUNT-ID = WS-ACCOUNT-ID
+               DISPLAY "Destination account must differ from source."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM READ-DEST-ACCOUNT.
+           IF WS-DEST-FOUND = "N"
+               DISPLAY "Destination account not found!"
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-DEST-STATUS = "C"
+               DISPLAY "Destination account is closed."
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Enter Amount to Transfer:".
+           ACCEPT WS-AMOUNT.
+
+           PERFORM VALIDATE-AMOUNT.
+           IF WS-VALID-DATA = "N"
+               DISPLAY WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-AMOUNT > WS-SOURCE-BALANCE
+               DISPLAY "Insufficient funds."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM COMPLETE-TRANSFER.
+
+       COMPLETE-TRANSFER.
+           MOVE WS-SOURCE-BALANCE TO WS-OLD-BALANCE.
+           SUBTRACT WS-AMOUNT FROM WS-SOURCE-BALANCE.
+           ADD WS-AMOUNT TO WS-DEST-BALANCE.
+           MOVE WS-SOURCE-BALANCE TO WS-BALANCE.
+           PERFORM UPDATE-ACCOUNT-BALANCE.
+           PERFORM RECORD-VELOCITY.
+           PERFORM RECORD-TRANSFER-TRANSACTIONS.
+           MOVE "TRANSFER" TO WS-AUDIT-ACTION.
+           MOVE WS-ACCOUNT-ID TO WS-AUDIT-KEY-ID.
+           STRING "Amt " WS-AMOUNT " dst " WS-DEST-ACCOUNT-ID
+               " bal " WS-OLD-BALANCE "->" WS-SOURCE-BALANCE
+               DELIMITED BY SIZE INTO WS-AUDIT-DETAIL.
+           PERFORM RECORD-AUDIT-ENTRY.
+           DISPLAY "Transfer successful. Source balance: "
+               WS-SOURCE-BALANCE.
+           DISPLAY "Destination balance: " WS-DEST-BALANCE.
+
+       RECORD-TRANSFER-TRANSACTIONS.
+           OPEN EXTEND TRANSACTION-FILE.
+           MOVE WS-TRANSACTION-ID TO TR-ID.
+           MOVE WS-ACCOUNT-ID TO TR-ACCOUNT-ID.
+           MOVE "X" TO TR-TYPE.
+           MOVE WS-AMOUNT TO TR-AMOUNT.
+           MOVE WS-DATE TO TR-DATE.
+           MOVE WS-TIME TO TR-TIME.
+           MOVE "-" TO TR-DIRECTION.
+           WRITE TRANSACTION-RECORD.
+           ADD 1 TO WS-TRANSACTION-ID.
+
+           MOVE WS-TRANSACTION-ID TO TR-ID.
+           MOVE WS-DEST-ACCOUNT-ID TO TR-ACCOUNT-ID.
+           MOVE "X" TO TR-TYPE.
+           MOVE WS-AMOUNT TO TR-AMOUNT.
+           MOVE WS-DATE TO TR-DATE.
+           MOVE WS-TIME TO TR-TIME.
+           MOVE "+" TO TR-DIRECTION.
+           WRITE TRANSACTION-RECORD.
+           CLOSE TRANSACTION-FILE.
+           ADD 1 TO WS-TRANSACTION-ID.
+
+       READ-DEST-ACCOUNT.
+           MOVE "N" TO WS-DEST-FOUND.
+           PERFORM OPEN-ACCOUNT-IO.
+           MOVE WS-DEST-ACCOUNT-ID TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-DEST-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-DEST-FOUND
+                   MOVE AC-BALANCE TO WS-DEST-BALANCE
+                   MOVE AC-STATUS TO WS-DEST-STATUS
+           END-READ.
            CLOSE ACCOUNT-FILE.
-           
+
+       READ-ACCOUNT.
+           MOVE "N" TO WS-FOUND.
+           PERFORM OPEN-ACCOUNT-IO.
+           MOVE WS-ACCOUNT-ID TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+                   MOVE AC-BALANCE TO WS-BALANCE
+                   MOVE AC-STATUS TO WS-ACCOUNT-STATUS
+                   MOVE AC-TYPE TO WS-CURRENT-AC-TYPE
+                   MOVE AC-OVERDRAFT-LIMIT TO WS-OVERDRAFT-LIMIT
+                   MOVE AC-PIN TO WS-CURRENT-PIN
+                   MOVE AC-LAST-TXN-DATE TO WS-LAST-TXN-DATE
+                   MOVE AC-DAILY-TXN-COUNT TO WS-DAILY-TXN-COUNT
+                   MOVE AC-MATURITY-DATE TO WS-MATURITY-DATE
+                   MOVE AC-CD-RATE TO WS-CD-RATE
+           END-READ.
+           CLOSE ACCOUNT-FILE.
+
+       CHECK-VELOCITY-LIMIT.
+           MOVE "Y" TO WS-VELOCITY-OK.
+           IF WS-LAST-TXN-DATE = WS-DATE
+               IF WS-DAILY-TXN-COUNT >= WS-MAX-DAILY-TXN
+                   MOVE "N" TO WS-VELOCITY-OK
+               END-IF
+           END-IF.
+
+       RECORD-VELOCITY.
+           IF WS-LAST-TXN-DATE = WS-DATE
+               ADD 1 TO WS-DAILY-TXN-COUNT
+           ELSE
+               MOVE WS-DATE TO WS-LAST-TXN-DATE
+               MOVE 1 TO WS-DAILY-TXN-COUNT
+           END-IF.
+           PERFORM OPEN-ACCOUNT-IO.
+           MOVE WS-ACCOUNT-ID TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-LAST-TXN-DATE TO AC-LAST-TXN-DATE
+                   MOVE WS-DAILY-TXN-COUNT TO AC-DAILY-TXN-COUNT
+                   REWRITE ACCOUNT-RECORD
+           END-READ.
+           CLOSE ACCOUNT-FILE.
+
        UPDATE-ACCOUNT-BALANCE.
-           PERFORM READ-ALL-ACCOUNTS.
-           PERFORM WRITE-UPDATED-ACCOUNTS.
-           
-       READ-ALL-ACCOUNTS.
-           MOVE 0 TO WS-ACCOUNT-COUNT.
-           SET WS-IDX TO 1.
-           OPEN INPUT ACCOUNT-FILE.
-           MOVE "N" TO WS-EOF.
-           PERFORM UNTIL WS-EOF = "Y"
+           PERFORM OPEN-ACCOUNT-IO.
+           MOVE WS-ACCOUNT-ID TO AC-ID.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-BALANCE TO AC-BALANCE
+                   IF WS-CLOSE-REQUEST = "Y"
+                       MOVE "C" TO AC-STATUS
+                   END-IF
+                   REWRITE ACCOUNT-RECORD
+           END-READ.
+
+           IF WS-DEST-ACCOUNT-ID NOT = 0
+               MOVE WS-DEST-ACCOUNT-ID TO AC-ID
                READ ACCOUNT-FILE
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       MOVE AC-ID TO WS-AC-ID(WS-IDX)
-                       MOVE AC-CUST-ID TO WS-AC-CUST-ID(WS-IDX)
-                       MOVE AC-TYPE TO WS-AC-TYPE(WS-IDX)
-                       MOVE AC-BALANCE TO WS-AC-BALANCE(WS-IDX)
-                       
-                       IF AC-ID = WS-ACCOUNT-ID
-                           MOVE WS-BALANCE TO WS-AC-BALANCE(WS-IDX)
-                       END-IF
-                       
-                       ADD 1 TO WS-ACCOUNT-COUNT
-                       SET WS-IDX UP BY 1
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE WS-DEST-BALANCE TO AC-BALANCE
+                       REWRITE ACCOUNT-RECORD
                END-READ
-           END-PERFORM.
-           CLOSE ACCOUNT-FILE.
-           
-       WRITE-UPDATED-ACCOUNTS.
-           OPEN OUTPUT ACCOUNT-FILE.
-           SET WS-IDX TO 1.
-           PERFORM WS-ACCOUNT-COUNT TIMES
-               MOVE WS-AC-ID(WS-IDX) TO AC-ID
-               MOVE WS-AC-CUST-ID(WS-IDX) TO AC-CUST-ID
-               MOVE WS-AC-TYPE(WS-IDX) TO AC-TYPE
-               MOVE WS-AC-BALANCE(WS-IDX) TO AC-BALANCE
-               WRITE ACCOUNT-RECORD
-               SET WS-IDX UP BY 1
-           END-PERFORM.
+           END-IF.
+
            CLOSE ACCOUNT-FILE.
-           
+
        RECORD-TRANSACTION.
            OPEN EXTEND TRANSACTION-FILE.
            MOVE WS-TRANSACTION-ID TO TR-ID.
@@ -283,10 +916,22 @@
            MOVE WS-AMOUNT TO TR-AMOUNT.
            MOVE WS-DATE TO TR-DATE.
            MOVE WS-TIME TO TR-TIME.
+           MOVE SPACE TO TR-DIRECTION.
            WRITE TRANSACTION-RECORD.
            CLOSE TRANSACTION-FILE.
            ADD 1 TO WS-TRANSACTION-ID.
-           
+
+       RECORD-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-FILE.
+           MOVE WS-DATE TO AU-DATE.
+           MOVE WS-TIME TO AU-TIME.
+           MOVE "ACCTMGMT" TO AU-PROGRAM.
+           MOVE WS-AUDIT-ACTION TO AU-ACTION.
+           MOVE WS-AUDIT-KEY-ID TO AU-KEY-ID.
+           MOVE WS-AUDIT-DETAIL TO AU-DETAIL.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
        VALIDATE-AMOUNT.
            MOVE "Y" TO WS-VALID-DATA.
            
@@ -311,6 +956,15 @@
                    DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
            END-IF.
 
+       VALIDATE-DEST-ACCOUNT-ID.
+           MOVE "Y" TO WS-VALID-DATA.
+
+           IF WS-DEST-ACCOUNT-ID < 100001 OR WS-DEST-ACCOUNT-ID > 999999
+               MOVE "N" TO WS-VALID-DATA
+               STRING "Invalid destination account ID format."
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+           END-IF.
+
        VALIDATE-CUSTOMER-ID.
            MOVE "Y" TO WS-VALID-DATA.
            
