@@ -25,6 +25,7 @@
            DISPLAY "2 - Manage Account (Open/Deposit/Withdraw)".
            DISPLAY "3 - Transaction Report".
            DISPLAY "4 - Customer Information".
+           DISPLAY "5 - Statement Generator".
            DISPLAY "9 - Exit".
            DISPLAY "Enter your choice: ".
            ACCEPT WS-CHOICE.
@@ -39,6 +40,8 @@
                    PERFORM CALL-TXNREPT
                WHEN 4
                    PERFORM CALL-CUSTINFO
+               WHEN 5
+                   PERFORM CALL-STMTGEN
                WHEN 9
                    CONTINUE
                WHEN OTHER
@@ -65,6 +68,11 @@
            PERFORM PRESS-ENTER
            DISPLAY WS-CLEAR NO ADVANCING.
 
+       CALL-STMTGEN.
+           CALL "STMTGEN"
+           PERFORM PRESS-ENTER
+           DISPLAY WS-CLEAR NO ADVANCING.
+
        PRESS-ENTER.
            DISPLAY "Press ENTER to return to the menu...".
            ACCEPT WS-DUMMY.
